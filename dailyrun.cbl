@@ -0,0 +1,112 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DAILYRUN.
+000030 AUTHOR. J H MILLARD.
+000040 INSTALLATION. HOME OFFICE DATA CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                               *
+000090* DAILYRUN IS THE DAILY BATCH JOB STREAM.  IT RUNS CALCULATOR,  *
+000100* GUESS-A-NUMBER, PALINDROME AND 99BOTTLES AS FOUR SUCCESSIVE   *
+000110* STEPS, EACH READING WHATEVER CONTROL RECORDS AND DATA FILES   *
+000120* THE OPERATOR HAS STAGED FOR IT.  AFTER EVERY STEP THE RETURN  *
+000130* CODE IS CHECKED BEFORE THE NEXT STEP IS ALLOWED TO START; A   *
+000140* FAILING STEP STOPS THE STREAM WITH A CLEAR MESSAGE RATHER     *
+000150* THAN RUNNING THE REMAINING STEPS AGAINST BAD OR MISSING DATA. *
+000160*                                                               *
+000170****************************************************************
+000180*MODIFICATION HISTORY
+000190*DATE       INIT DESCRIPTION
+000200*2026-08-09 JHM  ORIGINAL PROGRAM.  CALCULATOR, GUESS-A-NUMBER,
+000210*                PALINDROME AND 99BOTTLES WERE CHANGED FROM
+000220*                STOP RUN TO GOBACK SO THEY CAN BE CALLED AS
+000230*                STEPS HERE AND STILL RUN STANDALONE AS BEFORE.
+000240****************************************************************
+000250
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330*---------------------------------------------------------------
+000340* NAME OF THE STEP CURRENTLY RUNNING, FOR THE FAILURE MESSAGE.
+000350*---------------------------------------------------------------
+000360 77  WS-STEP-NAME                PIC X(14).
+000370
+000380 PROCEDURE DIVISION.
+000390*---------------------------------------------------------------
+000400* 0000-MAINLINE.
+000410*---------------------------------------------------------------
+000420 0000-MAINLINE.
+000430     DISPLAY "DAILYRUN: STARTING DAILY BATCH JOB STREAM"
+000440     PERFORM 1000-RUN-CALCULATOR THRU 1000-EXIT
+000450     PERFORM 2000-RUN-GUESS-A-NUMBER THRU 2000-EXIT
+000460     PERFORM 3000-RUN-PALINDROME THRU 3000-EXIT
+000470     PERFORM 4000-RUN-99BOTTLES THRU 4000-EXIT
+000480     DISPLAY "DAILYRUN: ALL STEPS COMPLETED SUCCESSFULLY"
+000490     MOVE ZERO TO RETURN-CODE
+000500     GOBACK.
+000510
+000520*---------------------------------------------------------------
+000530* 1000-RUN-CALCULATOR THRU 1000-EXIT.
+000540*---------------------------------------------------------------
+000550 1000-RUN-CALCULATOR.
+000560     DISPLAY "DAILYRUN: STEP 1 OF 4 - CALCULATOR"
+000570     MOVE "CALCULATOR" TO WS-STEP-NAME
+000580     CALL "CALCULATOR"
+000590     PERFORM 9000-CHECK-STEP THRU 9000-EXIT.
+000600 1000-EXIT.
+000610     EXIT.
+000620
+000630*---------------------------------------------------------------
+000640* 2000-RUN-GUESS-A-NUMBER THRU 2000-EXIT.
+000650*---------------------------------------------------------------
+000660 2000-RUN-GUESS-A-NUMBER.
+000670     DISPLAY "DAILYRUN: STEP 2 OF 4 - GUESS-A-NUMBER"
+000680     MOVE "GUESS-A-NUMBER" TO WS-STEP-NAME
+000690     CALL "GUESS-A-NUMBER"
+000700     PERFORM 9000-CHECK-STEP THRU 9000-EXIT.
+000710 2000-EXIT.
+000720     EXIT.
+000730
+000740*---------------------------------------------------------------
+000750* 3000-RUN-PALINDROME THRU 3000-EXIT.
+000760*---------------------------------------------------------------
+000770 3000-RUN-PALINDROME.
+000780     DISPLAY "DAILYRUN: STEP 3 OF 4 - PALINDROME"
+000790     MOVE "PALINDROME" TO WS-STEP-NAME
+000800     CALL "PALINDROME"
+000810     PERFORM 9000-CHECK-STEP THRU 9000-EXIT.
+000820 3000-EXIT.
+000830     EXIT.
+000840
+000850*---------------------------------------------------------------
+000860* 4000-RUN-99BOTTLES THRU 4000-EXIT.
+000870*---------------------------------------------------------------
+000880 4000-RUN-99BOTTLES.
+000890     DISPLAY "DAILYRUN: STEP 4 OF 4 - 99BOTTLES"
+000900     MOVE "99BOTTLES" TO WS-STEP-NAME
+000910     CALL "99BOTTLES"
+000920     PERFORM 9000-CHECK-STEP THRU 9000-EXIT.
+000930 4000-EXIT.
+000940     EXIT.
+000950
+000960*---------------------------------------------------------------
+000970* 9000-CHECK-STEP THRU 9000-EXIT.
+000980*   COMMON RETURN-CODE CHECK RUN AFTER EVERY STEP.  A NONZERO
+000990*   RETURN CODE STOPS THE WHOLE JOB STREAM RIGHT THERE, THE
+001000*   SAME WAY A COND CHECK BETWEEN JOB STEPS WOULD.
+001010*---------------------------------------------------------------
+001020 9000-CHECK-STEP.
+001030     IF RETURN-CODE NOT = ZERO
+001040         DISPLAY "DAILYRUN: STEP " WS-STEP-NAME
+001050             " FAILED, RETURN CODE " RETURN-CODE
+001060         DISPLAY "DAILYRUN: STOPPING JOB STREAM"
+001070         GOBACK
+001080     END-IF.
+001090 9000-EXIT.
+001100     EXIT.
+001110
+001120 END PROGRAM DAILYRUN.
