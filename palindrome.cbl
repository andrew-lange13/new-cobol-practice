@@ -1,32 +1,371 @@
-       identification division.
-       program-id. palindrome.
-
-       environment division.
-       
-
-       data division.
-       working-storage section.
-       01 inp pic x(15).
-       01 len pic 99.
-
-       
-
-       procedure division.
-       display "Enter a word: " with no advancing. 
-       accept inp.
-       move zero to len.
-       inspect function reverse(inp) tallying len for leading spaces.
-       move function upper-case(inp) to inp.
-      * display inp.
-
-       compute len = function length(inp) - len.
-      * display len.
-
-       if inp(1:len) equal to function reverse(inp(1:len))
-      * (1:len) is where the index starts and the length 
-           display inp " is a palindrome."
-       else    
-           display inp "is not a palindrome.".
-
-       end program palindrome.
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PALINDROME.
+000030 AUTHOR. J H MILLARD.
+000040 INSTALLATION. HOME OFFICE DATA CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                               *
+000090* PALINDROME CHECKS WHETHER AN ENTERED WORD OR PHRASE READS     *
+000100* THE SAME FORWARDS AND BACKWARDS.  A CONTROL RECORD SELECTS    *
+000110* INTERACTIVE MODE (ONE CODE, PROMPTED FROM THE TERMINAL) OR    *
+000120* BATCH MODE (A FILE OF CODES, ONE PASS/FAIL LINE WRITTEN PER   *
+000130* CODE READ).  THE ACTUAL FORWARDS/BACKWARDS COMPARISON IS      *
+000140* DONE BY THE SHARED PALCHECK ROUTINE SO OTHER PROGRAMS CAN     *
+000150* RUN THE SAME CHECK.                                           *
+000160*                                                               *
+000170****************************************************************
+000180*MODIFICATION HISTORY
+000190*DATE       INIT DESCRIPTION
+000200*2026-08-09 JHM  REWRITTEN IN STANDARD SHOP FORM.  WIDENED THE
+000210*                INPUT FIELD TO HANDLE PHRASES, NOT JUST SINGLE
+000220*                WORDS, AND MOVED THE COMPARE ITSELF INTO THE
+000230*                SHARED PALCHECK ROUTINE (SEE PALCHKREC COPY-
+000240*                BOOK).  ADDED A BATCH VALIDATION MODE THAT
+000250*                READS A FILE OF CODES AND WRITES A PASS/FAIL
+000260*                REPORT LINE FOR EACH ONE.
+000270****************************************************************
+000280
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT PALCTL-FILE ASSIGN TO "PALCTL"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-PALCTL-STATUS.
+000390
+000400     SELECT PALIN-FILE ASSIGN TO "PALIN"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-PALIN-STATUS.
+000430
+000440     SELECT PALOUT-FILE ASSIGN TO "PALOUT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-PALOUT-STATUS.
+000463
+000464     SELECT PALAUD-FILE ASSIGN TO "PALAUD"
+000461         ORGANIZATION IS LINE SEQUENTIAL
+000462         FILE STATUS IS WS-PALAUD-STATUS.
+000465
+000466     SELECT PALREJ-FILE ASSIGN TO "PALREJ"
+000467         ORGANIZATION IS LINE SEQUENTIAL
+000468         FILE STATUS IS WS-PALREJ-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500*---------------------------------------------------------------
+000510* PALCTL-FILE - RUN-MODE CONTROL RECORD, READ ONCE AT START.
+000520*---------------------------------------------------------------
+000530 FD  PALCTL-FILE.
+000540 01  PALCTL-RECORD.
+000550     05  CTL-RUN-MODE            PIC X(08).
+000560     05  FILLER                  PIC X(72).
+000570
+000580*---------------------------------------------------------------
+000590* PALIN-FILE - BATCH INPUT, ONE CODE OR PHRASE PER RECORD.
+000600*---------------------------------------------------------------
+000610 FD  PALIN-FILE.
+000620 01  PALIN-RECORD                PIC X(60).
+000630
+000640*---------------------------------------------------------------
+000650* PALOUT-FILE - BATCH PASS/FAIL REPORT, ONE LINE PER CODE.
+000660*---------------------------------------------------------------
+000670 FD  PALOUT-FILE.
+000680 01  PALOUT-RECORD.
+000690     05  PO-CODE                 PIC X(60).
+000700     05  PO-FILL-1               PIC X(02).
+000710     05  PO-RESULT               PIC X(14).
+000720     05  PO-FILL-2               PIC X(04).
+000730
+000731*---------------------------------------------------------------
+000732* PALAUD-FILE - COMMON AUDIT LOG RECORD, ONE PER CODE CHECKED.
+000733* SHARED LAYOUT WITH CALCULATOR, GUESS-A-NUMBER AND 99BOTTLES.
+000734*---------------------------------------------------------------
+000735 FD  PALAUD-FILE.
+000736 COPY AUDITLOG.
+
+000737*---------------------------------------------------------------
+000738* PALREJ-FILE - COMMON REJECT LOG RECORD, ONE PER CODE THAT
+000739* FAILS ITS EDIT CHECK.  SHARED LAYOUT WITH CALCULATOR,
+000740* GUESS-A-NUMBER AND 99BOTTLES.
+000741*---------------------------------------------------------------
+000742 FD  PALREJ-FILE.
+000743 COPY REJECTREC.
+
+000740 WORKING-STORAGE SECTION.
+000750*---------------------------------------------------------------
+000760* FILE STATUS AND SWITCHES.
+000770*---------------------------------------------------------------
+000780 77  WS-PALCTL-STATUS            PIC X(02).
+000790     88  WS-PALCTL-OK                    VALUE "00".
+000800 77  WS-PALIN-STATUS             PIC X(02).
+000810     88  WS-PALIN-OK                     VALUE "00".
+000820 77  WS-PALOUT-STATUS            PIC X(02).
+000830     88  WS-PALOUT-OK                    VALUE "00".
+000831 77  WS-PALAUD-STATUS            PIC X(02).
+000832     88  WS-PALAUD-OK                    VALUE "00".
+000833 77  WS-PALREJ-STATUS            PIC X(02).
+000834     88  WS-PALREJ-OK                    VALUE "00".
+000840
+000850 77  WS-BATCH-SWITCH             PIC X(01) VALUE "N".
+000860     88  WS-BATCH-MODE                   VALUE "Y".
+000870 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000880     88  WS-END-OF-PALIN                 VALUE "Y".
+000890
+000900*---------------------------------------------------------------
+000910* THE CODE OR PHRASE BEING CHECKED, INTERACTIVE MODE.
+000920*---------------------------------------------------------------
+000930 01  INP                         PIC X(60).
+000940 01  LEN                         PIC 9(03).
+000950
+000960*---------------------------------------------------------------
+000970* SHARED LINKAGE RECORD PASSED TO PALCHECK.
+000980*---------------------------------------------------------------
+000990 COPY PALCHKREC.
+
+001041*---------------------------------------------------------------
+001042* TIMESTAMP AND WORK FIELDS FOR THE COMMON AUDIT LOG.
+001043*---------------------------------------------------------------
+001044 77  WS-RUN-DATE                 PIC 9(08).
+001045 77  WS-RUN-TIME                 PIC 9(08).
+001046 77  WS-AUDIT-INPUT              PIC X(40).
+001047 77  WS-AUDIT-OUTCOME            PIC X(20).
+
+001048 77  WS-EDIT-SWITCH              PIC X(01) VALUE "Y".
+001049     88  WS-EDIT-VALID                   VALUE "Y".
+001050     88  WS-EDIT-INVALID                 VALUE "N".
+
+001051*---------------------------------------------------------------
+001052* LINKAGE RECORD PASSED TO EDITCHK TO SCREEN A CODE FOR BLANKS
+001053* BEFORE IT IS RUN THROUGH PALCHECK.
+001054*---------------------------------------------------------------
+001055 COPY EDITCHKREC.
+
+001060 PROCEDURE DIVISION.
+001070*---------------------------------------------------------------
+001080* 0000-MAINLINE.
+001090*---------------------------------------------------------------
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001120     IF WS-BATCH-MODE
+001130         PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+001140     ELSE
+001150         PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+001160     END-IF
+001163     CLOSE PALAUD-FILE
+001164     CLOSE PALREJ-FILE
+001165     IF RETURN-CODE NOT = 16
+001166         MOVE ZERO TO RETURN-CODE
+001167     END-IF
+001170     GOBACK.
+001180
+001190*---------------------------------------------------------------
+001200* 1000-INITIALIZE THRU 1000-EXIT.
+001210*   READS THE CONTROL RECORD, IF ONE IS PRESENT, TO DECIDE
+001220*   WHICH RUN MODE TO USE.  NO CONTROL FILE MEANS INTERACTIVE
+001230*   MODE, THE ORIGINAL BEHAVIOR OF THIS PROGRAM.
+001240*---------------------------------------------------------------
+001250 1000-INITIALIZE.
+001255     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001256     ACCEPT WS-RUN-TIME FROM TIME
+001257     OPEN OUTPUT PALAUD-FILE
+001258     OPEN OUTPUT PALREJ-FILE
+001260     OPEN INPUT PALCTL-FILE
+001270     IF WS-PALCTL-OK
+001280         READ PALCTL-FILE
+001290             AT END
+001300                 MOVE "N" TO WS-BATCH-SWITCH
+001310         END-READ
+001320         IF CTL-RUN-MODE = "BATCH"
+001330             SET WS-BATCH-MODE TO TRUE
+001340         END-IF
+001350         CLOSE PALCTL-FILE
+001360     ELSE
+001370         MOVE "N" TO WS-BATCH-SWITCH
+001380     END-IF.
+001390 1000-EXIT.
+001400     EXIT.
+001410
+001420*---------------------------------------------------------------
+001430* 2000-BATCH-PROCESS THRU 2000-EXIT.
+001440*   READS EACH CODE FROM PALIN-FILE, RUNS IT THROUGH PALCHECK,
+001450*   AND WRITES ONE PASS/FAIL LINE PER CODE TO PALOUT-FILE.
+001460*---------------------------------------------------------------
+001470 2000-BATCH-PROCESS.
+001480     OPEN INPUT PALIN-FILE
+001481     IF NOT WS-PALIN-OK
+001482         DISPLAY "PALINDROME: UNABLE TO OPEN PALIN, STATUS "
+001483             WS-PALIN-STATUS
+001484         MOVE 16 TO RETURN-CODE
+001486     ELSE
+001490         OPEN OUTPUT PALOUT-FILE
+001500         PERFORM 2100-READ-PALIN THRU 2100-EXIT
+001510         PERFORM 2200-CHECK-ONE-CODE THRU 2200-EXIT
+001520             UNTIL WS-END-OF-PALIN
+001530         CLOSE PALIN-FILE
+001540         CLOSE PALOUT-FILE
+001541     END-IF.
+001550 2000-EXIT.
+001560     EXIT.
+001570
+001580*---------------------------------------------------------------
+001590* 2100-READ-PALIN THRU 2100-EXIT.
+001600*---------------------------------------------------------------
+001610 2100-READ-PALIN.
+001620     READ PALIN-FILE
+001630         AT END
+001640             SET WS-END-OF-PALIN TO TRUE
+001650     END-READ.
+001660 2100-EXIT.
+001670     EXIT.
+001680
+001690*---------------------------------------------------------------
+001700* 2200-CHECK-ONE-CODE THRU 2200-EXIT.
+001710*---------------------------------------------------------------
+001720 2200-CHECK-ONE-CODE.
+001721     PERFORM 2250-EDIT-ONE-CODE THRU 2250-EXIT
+001722     IF WS-EDIT-VALID
+001730         MOVE ZERO TO LEN
+001740         INSPECT FUNCTION REVERSE(PALIN-RECORD)
+001750             TALLYING LEN FOR LEADING SPACES
+001760         COMPUTE LEN = FUNCTION LENGTH(PALIN-RECORD) - LEN
+001770         MOVE SPACES TO PC-INPUT-CODE
+001780         MOVE PALIN-RECORD TO PC-INPUT-CODE
+001790         MOVE LEN TO PC-INPUT-LENGTH
+001800         CALL "PALCHECK" USING PALCHK-RECORD
+001810         MOVE SPACES TO PALOUT-RECORD
+001820         MOVE PALIN-RECORD TO PO-CODE
+001830         MOVE SPACES TO PO-FILL-1
+001840         MOVE SPACES TO PO-FILL-2
+001850         IF PC-IS-PALINDROME
+001860             MOVE "PALINDROME" TO PO-RESULT
+001870         ELSE
+001880             MOVE "NOT PALINDROME" TO PO-RESULT
+001890         END-IF
+001900         WRITE PALOUT-RECORD
+001905         PERFORM 2600-WRITE-AUDIT THRU 2600-EXIT
+001906     END-IF
+001910     PERFORM 2100-READ-PALIN THRU 2100-EXIT.
+001920 2200-EXIT.
+001930     EXIT.
+
+001921*---------------------------------------------------------------
+001922* 2250-EDIT-ONE-CODE THRU 2250-EXIT.
+001923*   SCREENS THE RAW PALIN-FILE RECORD FOR A BLANK ENTRY BEFORE
+001924*   PALCHECK IS CALLED, SO ONE BLANK RECORD IS REJECTED AND
+001925*   LOGGED INSTEAD OF BEING SCORED AS A (TRIVIAL) PALINDROME.
+001926*   A PHRASE MAY LEGITIMATELY CONTAIN SPACES AND PUNCTUATION,
+001927*   SO ONLY A BLANK-FIELD CHECK IS DONE HERE, NOT AN
+001928*   ALPHABETIC-ONLY CHECK.
+001929*---------------------------------------------------------------
+001930 2250-EDIT-ONE-CODE.
+001931     SET WS-EDIT-VALID TO TRUE
+001932     MOVE "CODE    " TO EC-FIELD-NAME
+001933     MOVE SPACES TO EC-FIELD-VALUE
+001934     MOVE PALIN-RECORD TO EC-FIELD-VALUE
+001935     MOVE 60 TO EC-FIELD-LEN
+001936     SET EC-TYPE-ANY TO TRUE
+001937     CALL "EDITCHK" USING EDITCHK-RECORD
+001938     IF EC-FIELD-INVALID
+001939         SET WS-EDIT-INVALID TO TRUE
+001940         PERFORM 2650-WRITE-REJECT THRU 2650-EXIT
+001941     END-IF.
+001942 2250-EXIT.
+001943     EXIT.
+
+001931*---------------------------------------------------------------
+001932* 2600-WRITE-AUDIT THRU 2600-EXIT.
+001933*   WRITES ONE COMMON AUDIT-LOG-RECORD FOR THE CODE JUST
+001934*   CHECKED, SHARED LAYOUT WITH CALCULATOR, GUESS-A-NUMBER
+001935*   AND 99BOTTLES.  PC-INPUT-CODE AND PC-RESULT-FLAG MUST
+001936*   ALREADY BE SET FROM THE CALL TO PALCHECK.
+001937*---------------------------------------------------------------
+001938 2600-WRITE-AUDIT.
+001939     MOVE "PALINDRO" TO AUDIT-PROGRAM-NAME
+001940     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+001941     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+001942     MOVE "CONSOLE" TO AUDIT-OPERATOR-ID
+001943     MOVE SPACES TO WS-AUDIT-INPUT
+001944     MOVE PC-INPUT-CODE(1:40) TO WS-AUDIT-INPUT
+001945     MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUES
+001946     IF PC-IS-PALINDROME
+001947         MOVE "PALINDROME" TO WS-AUDIT-OUTCOME
+001948     ELSE
+001949         MOVE "NOT PALINDROME" TO WS-AUDIT-OUTCOME
+001950     END-IF
+001951     MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+001952     WRITE AUDIT-LOG-RECORD.
+001953 2600-EXIT.
+001954     EXIT.
+
+001955*---------------------------------------------------------------
+001956* 2650-WRITE-REJECT THRU 2650-EXIT.
+001957*   WRITES ONE COMMON REJECT-LOG-RECORD FOR A CODE THAT FAILED
+001958*   ITS EDIT CHECK, SHARED LAYOUT WITH CALCULATOR,
+001959*   GUESS-A-NUMBER AND 99BOTTLES.
+001960*---------------------------------------------------------------
+001961 2650-WRITE-REJECT.
+001962     MOVE "PALINDRO" TO REJ-PROGRAM-NAME
+001963     MOVE WS-RUN-DATE TO REJ-RUN-DATE
+001964     MOVE WS-RUN-TIME TO REJ-RUN-TIME
+001965     MOVE EC-FIELD-NAME TO REJ-FIELD-NAME
+001966     MOVE EC-FIELD-VALUE TO REJ-FIELD-VALUE
+001967     MOVE EC-REASON-CODE TO REJ-REASON-CODE
+001968     MOVE EC-REASON-TEXT TO REJ-REASON-TEXT
+001969     WRITE REJECT-LOG-RECORD.
+001970 2650-EXIT.
+001971     EXIT.
+001940
+001950*---------------------------------------------------------------
+001960* 3000-INTERACTIVE THRU 3000-EXIT.
+001970*   THE ORIGINAL ONE-SHOT, PROMPT-FROM-THE-TERMINAL BEHAVIOR.
+001980*---------------------------------------------------------------
+001990 3000-INTERACTIVE.
+001991     SET WS-EDIT-INVALID TO TRUE
+001992     PERFORM 3050-ACCEPT-AND-EDIT THRU 3050-EXIT
+001993         UNTIL WS-EDIT-VALID
+002020     MOVE ZERO TO LEN
+002030     INSPECT FUNCTION REVERSE(INP) TALLYING LEN FOR LEADING SPACES
+002040     MOVE FUNCTION UPPER-CASE(INP) TO INP
+002050     COMPUTE LEN = FUNCTION LENGTH(INP) - LEN
+002060     MOVE SPACES TO PC-INPUT-CODE
+002070     MOVE INP TO PC-INPUT-CODE
+002080     MOVE LEN TO PC-INPUT-LENGTH
+002090     CALL "PALCHECK" USING PALCHK-RECORD
+002100     IF PC-IS-PALINDROME
+002110         DISPLAY INP " is a palindrome."
+002120     ELSE
+002130         DISPLAY INP " is not a palindrome."
+002140     END-IF
+002141     PERFORM 2600-WRITE-AUDIT THRU 2600-EXIT.
+002150 3000-EXIT.
+002160     EXIT.
+
+002161*---------------------------------------------------------------
+002162* 3050-ACCEPT-AND-EDIT THRU 3050-EXIT.
+002163*   ACCEPTS ONE WORD OR PHRASE AND RE-PROMPTS UNTIL IT PASSES
+002164*   THE EDIT CHECK, SO A BLANK ENTRY IS REJECTED AND LOGGED
+002165*   INSTEAD OF BEING SCORED AS A PALINDROME.
+002166*---------------------------------------------------------------
+002167 3050-ACCEPT-AND-EDIT.
+002168     DISPLAY "Enter a word or phrase: " WITH NO ADVANCING
+002169     ACCEPT INP
+002170     MOVE "INP     " TO EC-FIELD-NAME
+002171     MOVE SPACES TO EC-FIELD-VALUE
+002172     MOVE INP TO EC-FIELD-VALUE
+002173     MOVE 60 TO EC-FIELD-LEN
+002174     SET EC-TYPE-ANY TO TRUE
+002175     CALL "EDITCHK" USING EDITCHK-RECORD
+002176     IF EC-FIELD-INVALID
+002177         SET WS-EDIT-INVALID TO TRUE
+002178         DISPLAY "INVALID ENTRY - PLEASE ENTER A WORD OR PHRASE."
+002179         PERFORM 2650-WRITE-REJECT THRU 2650-EXIT
+002180     ELSE
+002181         SET WS-EDIT-VALID TO TRUE
+002182     END-IF.
+002183 3050-EXIT.
+002184     EXIT.
+002170
+002180 END PROGRAM PALINDROME.
