@@ -0,0 +1,85 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PALCHECK.
+000030 AUTHOR. J H MILLARD.
+000040 INSTALLATION. HOME OFFICE DATA CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                               *
+000090* PALCHECK IS A CALLABLE UTILITY THAT DECIDES WHETHER A CODE    *
+000100* OR PHRASE FIELD READS THE SAME FORWARDS AND BACKWARDS,        *
+000110* IGNORING CASE, SPACES AND PUNCTUATION.  THE CALLER MOVES THE  *
+000120* TEXT TO BE CHECKED INTO PC-INPUT-CODE, SETS PC-INPUT-LENGTH   *
+000130* TO ITS ENTERED LENGTH, AND CALLS THIS PROGRAM USING THE       *
+000140* SHARED PALCHKREC LAYOUT.  ON RETURN PC-RESULT-FLAG TELLS THE  *
+000150* CALLER YES OR NO.                                             *
+000160*                                                               *
+000170* THIS LOGIC ORIGINALLY LIVED INLINE IN PALINDROME.CBL.  IT WAS *
+000180* PULLED OUT HERE SO ANY PROGRAM IN THE SHOP CAN RUN THE SAME   *
+000190* CHECK ON A CODE FIELD WITHOUT REIMPLEMENTING IT.              *
+000200*                                                               *
+000210****************************************************************
+000220*MODIFICATION HISTORY
+000230*DATE       INIT DESCRIPTION
+000240*2026-08-09 JHM  ORIGINAL PROGRAM, EXTRACTED FROM PALINDROME.
+000250*                NOW STRIPS PUNCTUATION AS WELL AS SPACES SO
+000260*                PHRASES CHECK CORRECTLY.
+000270****************************************************************
+000280
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330
+000340 DATA DIVISION.
+000350 WORKING-STORAGE SECTION.
+000360*---------------------------------------------------------------
+000370* WORK AREA FOR THE CHARACTER-BY-CHARACTER SCRUB.
+000380*---------------------------------------------------------------
+000390 77  WS-CLEAN-CODE              PIC X(80).
+000400 77  WS-CLEAN-LEN               PIC 9(03) VALUE ZERO.
+000410 77  WS-CHAR-IDX                PIC 9(03) VALUE ZERO.
+000420 77  WS-ONE-CHAR                PIC X(01).
+000430
+000440 LINKAGE SECTION.
+000450 COPY PALCHKREC.
+000460
+000470 PROCEDURE DIVISION USING PALCHK-RECORD.
+000480*---------------------------------------------------------------
+000490* 0000-MAINLINE.
+000500*---------------------------------------------------------------
+000510 0000-MAINLINE.
+000520     MOVE SPACES TO WS-CLEAN-CODE
+000530     MOVE ZERO TO WS-CLEAN-LEN
+000540     PERFORM 1000-STRIP-ONE-CHAR THRU 1000-EXIT
+000550         VARYING WS-CHAR-IDX FROM 1 BY 1
+000560         UNTIL WS-CHAR-IDX > PC-INPUT-LENGTH
+000570     SET PC-NOT-PALINDROME TO TRUE
+000580     IF WS-CLEAN-LEN > ZERO
+000590         IF WS-CLEAN-CODE(1:WS-CLEAN-LEN) EQUAL TO
+000600                 FUNCTION REVERSE(WS-CLEAN-CODE(1:WS-CLEAN-LEN))
+000610             SET PC-IS-PALINDROME TO TRUE
+000620         END-IF
+000630     END-IF
+000640     GOBACK.
+000650
+000660*---------------------------------------------------------------
+000670* 1000-STRIP-ONE-CHAR THRU 1000-EXIT.
+000680*   COPIES ONE LETTER OR DIGIT FROM THE INPUT CODE, UPPER-
+000690*   CASED, INTO THE NEXT FREE POSITION OF THE CLEANED-UP WORK
+000700*   FIELD.  SPACES AND PUNCTUATION ARE SKIPPED ENTIRELY SO A
+000710*   PHRASE SUCH AS "NEVER ODD OR EVEN" COMPARES CORRECTLY.
+000720*---------------------------------------------------------------
+000730 1000-STRIP-ONE-CHAR.
+000740     MOVE PC-INPUT-CODE(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+000750     IF (WS-ONE-CHAR >= "A" AND WS-ONE-CHAR <= "Z")
+000760             OR (WS-ONE-CHAR >= "a" AND WS-ONE-CHAR <= "z")
+000770             OR (WS-ONE-CHAR >= "0" AND WS-ONE-CHAR <= "9")
+000780         ADD 1 TO WS-CLEAN-LEN
+000790         MOVE FUNCTION UPPER-CASE(WS-ONE-CHAR)
+000800             TO WS-CLEAN-CODE(WS-CLEAN-LEN:1)
+000810     END-IF.
+000820 1000-EXIT.
+000830     EXIT.
+000840
+000850 END PROGRAM PALCHECK.
