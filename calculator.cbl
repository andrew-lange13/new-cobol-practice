@@ -1,29 +1,1401 @@
-       identification division.
-       program-id. calculator.
-
-       data division.
-       working-storage section.
-       01 num1 pic 9(9).
-       01 num2 pic 9(9).
-       01 symbol pic x.
-       01 result pic 9(15)v9(2).
-
-       procedure division.
-       display "Enter first number: " with no advancing.
-       accept num1.
-       display "Enter symbol: " with no advancing.
-       accept symbol.
-       display "Enter second number: " with no advancing.
-       accept num2.
-       if symbol = "+"
-           add num1 to num2 giving result.
-       if symbol = "-"
-           subtract num1 from num2 giving result.
-       if symbol = "*"
-           multiply num1 by num2 giving result.
-       if symbol = "/"
-           divide num1 by num2 giving result.
-       display num1, "  ", symbol, "  ", num2, " = ", result.
-
-       stop run.
-           
\ No newline at end of file
+000010*==================================================
+000020*CALCULATOR.CBL
+000030*
+000040*DESK-CALCULATOR UTILITY.  RUNS EITHER AS A ONE-SHOT
+000050*INTERACTIVE CALCULATION (THE ORIGINAL BEHAVIOR) OR,
+000060*WHEN A CALCCTL CONTROL RECORD REQUESTS BATCH MODE,
+000070*AS AN UNATTENDED JOB THAT READS A TRANSACTION FILE
+000080*OF NUM1/CALC-SYMBOL/NUM2 TRIPLES AND WRITES A RESULT
+000090*RECORD FOR EACH ONE, WITH NO CONSOLE PROMPTS.  A
+000091*CALCCTL "FIN" CALC-MODE SWITCHES BATCH PROCESSING TO
+000092*SIGNED, TWO-DECIMAL FINANCIAL TRANSACTIONS FOR
+000093*CURRENCY RECONCILIATION WORK.
+000100*
+000110*AUTHOR.       J H MORRISON, DATA CONTROL UNIT.
+000120*INSTALLATION. HOME OFFICE DATA CENTER.
+000130*DATE-WRITTEN. 2026-08-09.
+000140*
+000150*MODIFICATION HISTORY
+000160*DATE       INIT DESCRIPTION
+000170*2026-08-09 JHM  ADDED CALCCTL-DRIVEN BATCH MODE. A
+000180*                CALCIN TRANSACTION FILE IS READ AND
+000190*                A MATCHING CALCOUT RESULT RECORD IS
+000200*                WRITTEN FOR EACH INPUT LINE, WITH NO
+000210*                INTERACTIVE PROMPTS.
+000220*2026-08-09 JHM  BATCH MODE NOW KEEPS A RUNNING
+000230*                ACCUMULATOR AND OPERATION COUNTS AND
+000240*                WRITES A CALCRPT GRAND-TOTAL REPORT
+000250*                AT THE END OF THE RUN.
+000260*2026-08-09 JHM  ADDED DIVIDE-BY-ZERO AND RESULT-
+000270*                OVERFLOW CHECKING.  A TRANSACTION
+000280*                THAT FAILS EITHER CHECK IS ROUTED TO
+000290*                CALCERR WITH A REASON CODE INSTEAD OF
+000300*                ABENDING OR SILENTLY TRUNCATING.
+000310*2026-08-09 JHM  EVERY CALCULATION, INTERACTIVE OR
+000320*                BATCH, NOW WRITES A CALCAUD AUDIT
+000330*                RECORD (SHARED AUDITLOG LAYOUT) SO
+000340*                PAST RUNS CAN BE RECONSTRUCTED.
+000341*2026-08-09 JHM  ADDED A "FIN" CALCCTL CALC-MODE FOR
+000342*                SIGNED, TWO-DECIMAL FINANCIAL
+000343*                TRANSACTIONS SO CURRENCY AMOUNTS WITH
+000344*                CENTS AND CREDITS NO LONGER HAVE TO BE
+000345*                PRE-SCALED BY THE OPERATOR.
+000346*2026-08-09 JHM  ADDED A "CHAIN" CALCCTL RUN-MODE THAT
+000347*                READS A SHORT SEQUENCE OF STEPS FROM
+000348*                CALCCHN AND CARRIES THE RUNNING RESULT
+000349*                FORWARD FROM STEP TO STEP IN ONE PASS.
+000350*2026-08-09 JHM  ADDED AN "INDEX" CALCCTL RUN-MODE THAT
+000351*                PROCESSES CALCTXN, AN INDEXED TRANSACTION
+000352*                FILE KEYED BY TXN-ID, SO A HIGH-VOLUME
+000353*                RUN OF THOUSANDS OF TRANSACTIONS CAN BE
+000354*                RE-STARTED AT OR RE-PROCESSED FROM A
+000355*                PARTICULAR TRANSACTION ID INSTEAD OF ONLY
+000356*                BEING READABLE TOP TO BOTTOM LIKE CALCIN.
+000357*==================================================
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. CALCULATOR.
+000380 AUTHOR. J H MORRISON.
+000390 INSTALLATION. HOME OFFICE DATA CENTER.
+000400 DATE-WRITTEN. 2026-08-09.
+000410 DATE-COMPILED.
+000420 
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT CALCCTL-FILE ASSIGN TO "CALCCTL"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-CALCCTL-STATUS.
+000490     SELECT CALCIN-FILE ASSIGN TO "CALCIN"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-CALCIN-STATUS.
+000520     SELECT CALCOUT-FILE ASSIGN TO "CALCOUT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-CALCOUT-STATUS.
+000550     SELECT CALCRPT-FILE ASSIGN TO "CALCRPT"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-CALCRPT-STATUS.
+000580     SELECT CALCERR-FILE ASSIGN TO "CALCERR"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-CALCERR-STATUS.
+000610     SELECT CALCAUD-FILE ASSIGN TO "CALCAUD"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-CALCAUD-STATUS.
+000631     SELECT CALCCHN-FILE ASSIGN TO "CALCCHN"
+000632         ORGANIZATION IS LINE SEQUENTIAL
+000633         FILE STATUS IS WS-CALCCHN-STATUS.
+000634     SELECT CALCREJ-FILE ASSIGN TO "CALCREJ"
+000635         ORGANIZATION IS LINE SEQUENTIAL
+000636         FILE STATUS IS WS-CALCREJ-STATUS.
+000637*HIGH-VOLUME INDEXED TRANSACTION FILE FOR CALCCTL RUN-
+000637*MODE "INDEX".  ACCESS IS SEQUENTIAL SINCE A BATCH RUN
+000637*READS EVERY TRANSACTION IN ASCENDING TXN-ID ORDER, BUT
+000637*THE INDEXED ORGANIZATION LETS AN OPERATOR START A
+000637*SUBSEQUENT RUN AT, OR LOOK UP, ONE PARTICULAR TXN-ID.
+000638     SELECT CALCTXN-FILE ASSIGN TO "CALCTXN"
+000638         ORGANIZATION IS INDEXED
+000638         ACCESS MODE IS SEQUENTIAL
+000638         RECORD KEY IS TXN-ID
+000639         FILE STATUS IS WS-CALCTXN-STATUS.
+000640
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  CALCCTL-FILE.
+000680 01  CALCCTL-RECORD.
+000690     05  CTL-RUN-MODE           PIC X(08).
+000700     05  CTL-OPERATOR-ID        PIC X(08).
+000701     05  CTL-CALC-MODE          PIC X(03).
+000702     05  FILLER                 PIC X(61).
+000720 
+000730 FD  CALCIN-FILE.
+000740 01  CALCIN-BATCH-RECORD.
+000750     05  CI-NUM1                PIC 9(09).
+000760     05  CI-SYMBOL              PIC X(01).
+000770     05  CI-NUM2                PIC 9(09).
+000780     05  FILLER                 PIC X(61).
+000781*ALTERNATE RECORD LAYOUT FOR CALCCTL CALC-MODE "FIN".
+000782*NUM1/NUM2 CARRY A SIGN AND TWO DECIMAL PLACES SO
+000783*CURRENCY AMOUNTS (INCLUDING CREDITS) CAN BE KEYED
+000784*WITHOUT PRE-SCALING.
+000785 01  CALCIN-FIN-RECORD.
+000786     05  CIF-NUM1               PIC S9(07)V9(02)
+000787                                 SIGN LEADING SEPARATE.
+000788     05  CIF-SYMBOL             PIC X(01).
+000789     05  CIF-NUM2               PIC S9(07)V9(02)
+000790                                 SIGN LEADING SEPARATE.
+000791     05  FILLER                 PIC X(59).
+000792
+000800 FD  CALCOUT-FILE.
+000810 01  CALCOUT-RECORD.
+000820     05  CO-NUM1                PIC 9(09).
+000830     05  CO-FILL-1              PIC X(01).
+000840     05  CO-SYMBOL              PIC X(01).
+000850     05  CO-FILL-2              PIC X(01).
+000860     05  CO-NUM2                PIC 9(09).
+000870     05  CO-EQUALS              PIC X(03).
+000880     05  CO-RESULT              PIC -(14)9.99.
+000890     05  CO-FILL-3              PIC X(08).
+000900     05  CO-STATUS              PIC X(08).
+000901*ALTERNATE RESULT LAYOUT FOR FINANCIAL-MODE
+000902*TRANSACTIONS.  AMOUNTS PRINT SIGNED WITH TWO DECIMALS.
+000903 01  CALCOUT-FIN-RECORD.
+000904     05  COF-NUM1               PIC -(08)9.99.
+000905     05  COF-FILL-1             PIC X(01).
+000906     05  COF-SYMBOL             PIC X(01).
+000907     05  COF-FILL-2             PIC X(01).
+000908     05  COF-NUM2               PIC -(08)9.99.
+000909     05  COF-EQUALS             PIC X(03).
+000910     05  COF-RESULT             PIC -(08)9.99.
+000911     05  COF-FILL-3             PIC X(08).
+000912     05  COF-STATUS             PIC X(08).
+000913*ALTERNATE RESULT LAYOUT FOR CALCCTL RUN-MODE "INDEX".
+000913*CARRIES THE TXN-ID FORWARD FROM CALCTXN SO EACH RESULT
+000913*LINE CAN BE TRACED BACK TO ITS ORIGINATING TRANSACTION.
+000913 01  CALCOUT-TXN-RECORD.
+000913     05  COT-TXN-ID             PIC 9(06).
+000913     05  COT-FILL-0             PIC X(01).
+000913     05  COT-NUM1               PIC 9(09).
+000913     05  COT-FILL-1             PIC X(01).
+000913     05  COT-SYMBOL             PIC X(01).
+000913     05  COT-FILL-2             PIC X(01).
+000913     05  COT-NUM2               PIC 9(09).
+000913     05  COT-EQUALS             PIC X(03).
+000913     05  COT-RESULT             PIC -(14)9.99.
+000913     05  COT-FILL-3             PIC X(01).
+000913     05  COT-STATUS             PIC X(08).
+000913
+000920 FD  CALCRPT-FILE.
+000930 01  CALCRPT-RECORD         PIC X(80).
+000940 
+000950 FD  CALCERR-FILE.
+000960 01  CALCERR-RECORD.
+000970     05  CE-NUM1                PIC 9(09).
+000980     05  CE-FILL-1              PIC X(01).
+000990     05  CE-SYMBOL              PIC X(01).
+001000     05  CE-FILL-2              PIC X(01).
+001010     05  CE-NUM2                PIC 9(09).
+001020     05  CE-FILL-3              PIC X(02).
+001030     05  CE-REASON-CODE         PIC X(04).
+001040     05  CE-FILL-4              PIC X(02).
+001050     05  CE-REASON-TEXT         PIC X(30).
+001050     05  CE-FILL-5              PIC X(07).
+001051*ALTERNATE REJECT LAYOUT FOR FINANCIAL-MODE
+001052*TRANSACTIONS, WITH SIGNED TWO-DECIMAL AMOUNTS.
+001053 01  CALCERR-FIN-RECORD.
+001054     05  CEF-NUM1               PIC -(08)9.99.
+001055     05  CEF-FILL-1             PIC X(01).
+001056     05  CEF-SYMBOL             PIC X(01).
+001057     05  CEF-FILL-2             PIC X(01).
+001058     05  CEF-NUM2               PIC -(08)9.99.
+001059     05  CEF-FILL-3             PIC X(02).
+001060     05  CEF-REASON-CODE        PIC X(04).
+001061     05  CEF-FILL-4             PIC X(02).
+001062     05  CEF-REASON-TEXT        PIC X(30).
+001062     05  CEF-FILL-5             PIC X(01).
+001063*ALTERNATE REJECT LAYOUT FOR CALCCTL RUN-MODE "INDEX",
+001063*CARRYING THE TXN-ID FORWARD SO A REJECTED TRANSACTION
+001063*CAN BE TRACED BACK TO ITS RECORD IN CALCTXN.
+001063 01  CALCERR-TXN-RECORD.
+001063     05  CET-TXN-ID             PIC 9(06).
+001063     05  CET-FILL-0             PIC X(01).
+001063     05  CET-NUM1               PIC 9(09).
+001063     05  CET-FILL-1             PIC X(01).
+001063     05  CET-SYMBOL             PIC X(01).
+001063     05  CET-FILL-2             PIC X(01).
+001063     05  CET-NUM2               PIC 9(09).
+001063     05  CET-FILL-3             PIC X(02).
+001063     05  CET-REASON-CODE        PIC X(04).
+001063     05  CET-FILL-4             PIC X(02).
+001063     05  CET-REASON-TEXT        PIC X(30).
+001063
+001064*ALTERNATE REJECT LAYOUT FOR CHAIN MODE, WRITTEN BY
+001064*5310-WRITE-CHAIN-ERROR WHEN A CHAIN STEP IS REJECTED.
+001064 01  CALCERR-CHN-RECORD.
+001064     05  CEC-SEQ                PIC 9(02).
+001064     05  CEC-FILL-0             PIC X(01).
+001064     05  CEC-NUM1               PIC 9(09).
+001064     05  CEC-FILL-1             PIC X(01).
+001064     05  CEC-SYMBOL             PIC X(01).
+001064     05  CEC-FILL-2             PIC X(01).
+001064     05  CEC-NUM2               PIC 9(09).
+001064     05  CEC-FILL-3             PIC X(02).
+001064     05  CEC-REASON-CODE        PIC X(04).
+001064     05  CEC-FILL-4             PIC X(02).
+001064     05  CEC-REASON-TEXT        PIC X(30).
+001064     05  CEC-FILL-5             PIC X(04).
+001064
+001070 FD  CALCAUD-FILE.
+001080 COPY AUDITLOG.
+001081
+001082*CHAINED-EXPRESSION INPUT.  THE FIRST RECORD (CHN-SEQ
+001083*= 01) SEEDS THE RUNNING RESULT WITH CHN-OPERAND AND
+001084*LEAVES CHN-SYMBOL BLANK; EACH RECORD AFTER THAT
+001085*APPLIES CHN-SYMBOL/CHN-OPERAND TO THE RESULT CARRIED
+001086*FORWARD FROM THE STEP BEFORE IT.
+001087 FD  CALCCHN-FILE.
+001088 01  CALCCHN-RECORD.
+001089     05  CHN-SEQ                PIC 9(02).
+001090     05  CHN-SYMBOL             PIC X(01).
+001091     05  CHN-OPERAND            PIC 9(09).
+001092     05  FILLER                 PIC X(68).
+001093
+001094*COMMON REJECT LOG.  ONE RECORD IS WRITTEN FOR EVERY
+001095*CALCIN FIELD THAT FAILS ITS EDIT CHECK, SHARED LAYOUT
+001096*WITH GUESS-A-NUMBER, PALINDROME AND 99BOTTLES.
+001097 FD  CALCREJ-FILE.
+001098 COPY REJECTREC.
+001099
+001099*HIGH-VOLUME INDEXED TRANSACTION FILE.  EACH RECORD IS
+001099*ONE NUM1/SYMBOL/NUM2 TRANSACTION KEYED BY A UNIQUE
+001099*TXN-ID SO A SINGLE RUN CAN CARRY THOUSANDS OF
+001099*TRANSACTIONS AND ANY ONE OF THEM CAN BE LOCATED BY KEY.
+001099 FD  CALCTXN-FILE.
+001099 01  CALCTXN-RECORD.
+001099     05  TXN-ID                 PIC 9(06).
+001099     05  TXN-NUM1               PIC 9(09).
+001099     05  TXN-SYMBOL             PIC X(01).
+001099     05  TXN-NUM2               PIC 9(09).
+001099     05  FILLER                 PIC X(55).
+
+001100 WORKING-STORAGE SECTION.
+001110 77  WS-CALCCTL-STATUS      PIC X(02).
+001120     88  WS-CALCCTL-OK              VALUE "00".
+001130 77  WS-CALCIN-STATUS       PIC X(02).
+001140     88  WS-CALCIN-OK               VALUE "00".
+001150 77  WS-CALCOUT-STATUS      PIC X(02).
+001160     88  WS-CALCOUT-OK              VALUE "00".
+001170 77  WS-CALCRPT-STATUS      PIC X(02).
+001180     88  WS-CALCRPT-OK              VALUE "00".
+001190 77  WS-CALCERR-STATUS      PIC X(02).
+001200     88  WS-CALCERR-OK              VALUE "00".
+001210 77  WS-CALCAUD-STATUS      PIC X(02).
+001220     88  WS-CALCAUD-OK              VALUE "00".
+001221 77  WS-CALCCHN-STATUS      PIC X(02).
+001222     88  WS-CALCCHN-OK              VALUE "00".
+001223 77  WS-CALCREJ-STATUS      PIC X(02).
+001224     88  WS-CALCREJ-OK              VALUE "00".
+001225 77  WS-CALCTXN-STATUS      PIC X(02).
+001226     88  WS-CALCTXN-OK              VALUE "00".
+001230 77  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+001240     88  WS-END-OF-CALCIN           VALUE "Y".
+001241 77  WS-TXN-EOF-SWITCH      PIC X(01) VALUE "N".
+001242     88  WS-END-OF-CALCTXN          VALUE "Y".
+001250 77  WS-BATCH-SWITCH        PIC X(01) VALUE "N".
+001260     88  WS-BATCH-MODE              VALUE "Y".
+001261 77  WS-FIN-SWITCH          PIC X(01) VALUE "N".
+001262     88  WS-FINANCIAL-MODE          VALUE "Y".
+001263 77  WS-CHAIN-SWITCH        PIC X(01) VALUE "N".
+001264     88  WS-CHAIN-MODE              VALUE "Y".
+001267 77  WS-INDEX-SWITCH        PIC X(01) VALUE "N".
+001268     88  WS-INDEX-MODE              VALUE "Y".
+001265 77  WS-CHAIN-EOF-SWITCH    PIC X(01) VALUE "N".
+001266     88  WS-END-OF-CHAIN            VALUE "Y".
+001270 77  WS-VALID-SWITCH        PIC X(01) VALUE "Y".
+001280     88  WS-CALC-VALID              VALUE "Y".
+001290     88  WS-CALC-INVALID            VALUE "N".
+001300 77  WS-REASON-CODE         PIC X(04).
+001310 77  WS-REASON-TEXT         PIC X(30).
+001311 77  WS-EDIT-SWITCH         PIC X(01) VALUE "Y".
+001312     88  WS-EDIT-VALID              VALUE "Y".
+001313     88  WS-EDIT-INVALID            VALUE "N".
+001314
+001315*LINKAGE RECORD PASSED TO EDITCHK TO SCREEN A CALCIN
+001316*FIELD BEFORE THE TRANSACTION IS CALCULATED.
+001317 COPY EDITCHKREC.
+001320
+001330*OPERATOR AND TIMESTAMP FIELDS FOR THE AUDIT LOG.
+001340 77  WS-OPERATOR-ID         PIC X(08) VALUE "CONSOLE".
+001350 77  WS-RUN-DATE            PIC 9(08).
+001360 77  WS-RUN-TIME            PIC 9(08).
+001370 77  WS-AUDIT-INPUT         PIC X(40).
+001380 77  WS-AUDIT-OUTCOME       PIC X(20).
+001381 77  WS-TXN-ID-ED           PIC 9(06).
+001382 77  WS-TXN-REJECT-VALUE    PIC X(60).
+001390 
+001400*COUNTS AND GRAND TOTAL FOR THE END-OF-JOB LEDGER
+001410*REPORT.  ACCUMULATED ACROSS THE WHOLE BATCH RUN.
+001420 01  WS-LEDGER-TOTALS.
+001430     05  WS-COUNT-ADD           PIC 9(07) COMP.
+001440     05  WS-COUNT-SUB           PIC 9(07) COMP.
+001450     05  WS-COUNT-MUL           PIC 9(07) COMP.
+001460     05  WS-COUNT-DIV           PIC 9(07) COMP.
+001470     05  WS-GRAND-TOTAL         PIC S9(15)V9(2) COMP-3.
+001480 
+001490*DISPLAY-USAGE WORK FIELDS FOR BUILDING REPORT LINES.
+001500 01  WS-RPT-COUNT           PIC ZZZZZZ9.
+001510 01  WS-RPT-TOTAL           PIC -(14)9.99.
+001520 
+001530 01  NUM1                   PIC 9(9).
+001540 01  NUM2                   PIC 9(9).
+001550 01  CALC-SYMBOL                 PIC X.
+001560 01  RESULT                 PIC 9(15)V9(2).
+001561
+001562*FINANCIAL-MODE WORKING FIELDS.  SIGNED, TWO-DECIMAL
+001563*COUNTERPARTS OF NUM1/NUM2/RESULT USED WHEN CALCCTL
+001564*CALC-MODE IS "FIN".
+001565 01  FIN-NUM1               PIC S9(09)V9(02) COMP-3.
+001566 01  FIN-NUM2               PIC S9(09)V9(02) COMP-3.
+001567 01  FIN-RESULT             PIC S9(09)V9(02) COMP-3.
+001568
+001569*DISPLAY-USAGE EDITED COPIES OF THE FINANCIAL-MODE
+001570*FIELDS, USED WHEREVER A COMP-3 FIELD MUST BE STRUNG
+001571*INTO A DISPLAY-USAGE MESSAGE.
+001572 01  WS-FIN-NUM1-ED         PIC -(08)9.99.
+001573 01  WS-FIN-NUM2-ED         PIC -(08)9.99.
+001574 01  WS-FIN-RESULT-ED       PIC -(08)9.99.
+001570 
+001580 PROCEDURE DIVISION.
+001590 
+001600*----------------------------------------------------
+001610*0000-MAINLINE.
+001620*DECIDES BETWEEN THE ORIGINAL INTERACTIVE MODE AND
+001630*UNATTENDED BATCH MODE BASED ON THE CALCCTL CONTROL
+001640*FILE, THEN RUNS THE APPROPRIATE PROCESSING.
+001650*----------------------------------------------------
+001660 0000-MAINLINE.
+001670     PERFORM 1000-INITIALIZE
+001680     EVALUATE TRUE
+001690         WHEN WS-BATCH-MODE
+001695             PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+001701         WHEN WS-CHAIN-MODE
+001702             PERFORM 5000-CHAIN-PROCESS THRU 5000-EXIT
+001704         WHEN WS-INDEX-MODE
+001705             PERFORM 6000-INDEX-PROCESS THRU 6000-EXIT
+001703         WHEN OTHER
+001710             PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+001720     END-EVALUATE
+001730     CLOSE CALCAUD-FILE
+001731     IF RETURN-CODE NOT = 16
+001732         MOVE ZERO TO RETURN-CODE
+001733     END-IF
+001740     GOBACK.
+001750 
+001760*----------------------------------------------------
+001770*1000-INITIALIZE.
+001780*LOOKS FOR A CALCCTL CONTROL RECORD REQUESTING BATCH
+001790*MODE.  WHEN CALCCTL IS NOT PRESENT THE PROGRAM RUNS
+001800*EXACTLY AS IT ALWAYS HAS, ONE INTERACTIVE ANSWER AT
+001810*A TIME.
+001820*----------------------------------------------------
+001830 1000-INITIALIZE.
+001840     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001850     ACCEPT WS-RUN-TIME FROM TIME
+001860     OPEN INPUT CALCCTL-FILE
+001870     IF WS-CALCCTL-OK
+001880         READ CALCCTL-FILE
+001890             AT END
+001900                 MOVE SPACES TO CALCCTL-RECORD
+001910         END-READ
+001920         CLOSE CALCCTL-FILE
+001930         IF CTL-RUN-MODE = "BATCH"
+001940             SET WS-BATCH-MODE TO TRUE
+001950         END-IF
+001951         IF CTL-CALC-MODE = "FIN"
+001952             SET WS-FINANCIAL-MODE TO TRUE
+001953         END-IF
+001954         IF CTL-RUN-MODE = "CHAIN"
+001955             SET WS-CHAIN-MODE TO TRUE
+001956         END-IF
+001957         IF CTL-RUN-MODE = "INDEX"
+001958             SET WS-INDEX-MODE TO TRUE
+001959         END-IF
+001960         IF CTL-OPERATOR-ID NOT = SPACES
+001970             MOVE CTL-OPERATOR-ID TO WS-OPERATOR-ID
+001980         END-IF
+001990     END-IF
+002000     OPEN OUTPUT CALCAUD-FILE.
+002010 
+002020*----------------------------------------------------
+002030*2000-BATCH-PROCESS.
+002040*READS CALCIN AND WRITES A CALCOUT RESULT RECORD FOR
+002050*EVERY TRANSACTION, WITH NO CONSOLE INTERACTION.
+002060*----------------------------------------------------
+002070 2000-BATCH-PROCESS.
+002080     OPEN INPUT CALCIN-FILE
+002081     IF NOT WS-CALCIN-OK
+002082         DISPLAY "CALCULATOR: UNABLE TO OPEN CALCIN, STATUS "
+002083             WS-CALCIN-STATUS
+002084         MOVE 16 TO RETURN-CODE
+002086     ELSE
+002090         OPEN OUTPUT CALCOUT-FILE
+002100         OPEN OUTPUT CALCRPT-FILE
+002110         OPEN OUTPUT CALCERR-FILE
+002111         OPEN OUTPUT CALCREJ-FILE
+002120         INITIALIZE WS-LEDGER-TOTALS
+002130         PERFORM 2100-READ-CALCIN
+002140         PERFORM 2200-CALC-ONE THRU 2200-EXIT
+002150             UNTIL WS-END-OF-CALCIN
+002160         PERFORM 2900-WRITE-REPORT THRU 2900-EXIT
+002170         CLOSE CALCIN-FILE
+002180         CLOSE CALCOUT-FILE
+002190         CLOSE CALCRPT-FILE
+002191         CLOSE CALCERR-FILE
+002200         CLOSE CALCREJ-FILE
+002201     END-IF.
+002210 2000-EXIT.
+002220     EXIT.
+002230 
+002240*----------------------------------------------------
+002250*2100-READ-CALCIN.
+002260*READS THE NEXT TRANSACTION RECORD.
+002270*----------------------------------------------------
+002280 2100-READ-CALCIN.
+002290     READ CALCIN-FILE
+002300         AT END
+002310             SET WS-END-OF-CALCIN TO TRUE
+002320     END-READ.
+002330 
+002340*----------------------------------------------------
+002350*2200-CALC-ONE.
+002360*PERFORMS ONE BATCH CALCULATION AND WRITES ITS
+002370*RESULT, THEN READS THE NEXT TRANSACTION.  A
+002380*FINANCIAL-MODE RUN CARRIES SIGNED, TWO-DECIMAL
+002381*AMOUNTS THROUGH INSTEAD OF THE STANDARD UNSIGNED
+002382*INTEGER PAIR.
+002383*----------------------------------------------------
+002390 2200-CALC-ONE.
+002391     PERFORM 2205-EDIT-ONE THRU 2205-EXIT
+002392     IF WS-EDIT-VALID
+002393         IF WS-FINANCIAL-MODE
+002394             PERFORM 2220-CALC-ONE-FIN THRU 2220-EXIT
+002395         ELSE
+002396             PERFORM 2210-CALC-ONE-STD THRU 2210-EXIT
+002397         END-IF
+002398     END-IF
+002399     PERFORM 2100-READ-CALCIN.
+003991 2200-EXIT.
+003992     EXIT.
+003993
+003994*----------------------------------------------------
+003995*2205-EDIT-ONE.
+003996*SCREENS THE RAW CALCIN FIELDS FOR THE TRANSACTION
+003997*JUST READ BEFORE ANY CALCULATION IS ATTEMPTED, SO A
+003998*BLANK, NON-NUMERIC OR UNRECOGNIZED-OPERATOR RECORD IS
+003999*REJECTED AND LOGGED INSTEAD OF LETTING GARBAGE DATA
+004000*REACH THE ARITHMETIC OR ABEND THE BATCH RUN.
+004001*----------------------------------------------------
+004002 2205-EDIT-ONE.
+004003     IF WS-FINANCIAL-MODE
+004004         PERFORM 2206-EDIT-ONE-FIN THRU 2206-EXIT
+004005     ELSE
+004006         PERFORM 2207-EDIT-ONE-STD THRU 2207-EXIT
+004007     END-IF.
+004008 2205-EXIT.
+004009     EXIT.
+004010
+004011*----------------------------------------------------
+004012*2206-EDIT-ONE-FIN.
+004013*EDITS THE SIGNED FINANCIAL-MODE FIELDS.  THESE CARRY
+004014*A SEPARATE LEADING SIGN, SO THEY ARE TESTED WITH THE
+004015*NUMERIC CLASS CONDITION DIRECTLY INSTEAD OF THROUGH
+004016*EDITCHK, WHICH ASSUMES A PLAIN UNSIGNED TEXT FIELD.
+004017*----------------------------------------------------
+004018 2206-EDIT-ONE-FIN.
+004019     SET WS-EDIT-VALID TO TRUE
+004020     IF CIF-NUM1 NOT NUMERIC
+004021         SET WS-EDIT-INVALID TO TRUE
+004022         MOVE "CIF-NUM1" TO EC-FIELD-NAME
+004023         MOVE SPACES TO EC-FIELD-VALUE
+004024         MOVE CIF-NUM1 TO EC-FIELD-VALUE
+004025         MOVE "E201" TO EC-REASON-CODE
+004026         MOVE "FIELD IS NOT NUMERIC" TO EC-REASON-TEXT
+004027         PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004028     END-IF
+004029     IF WS-EDIT-VALID
+004030         IF CIF-SYMBOL NOT = "+" AND CIF-SYMBOL NOT = "-"
+004031                 AND CIF-SYMBOL NOT = "*" AND CIF-SYMBOL NOT = "/"
+004032             SET WS-EDIT-INVALID TO TRUE
+004033             MOVE "CIF-SYM " TO EC-FIELD-NAME
+004034             MOVE SPACES TO EC-FIELD-VALUE
+004035             MOVE CIF-SYMBOL TO EC-FIELD-VALUE
+004036             MOVE "E203" TO EC-REASON-CODE
+004037             MOVE "INVALID OPERATOR" TO EC-REASON-TEXT
+004038             PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004039         END-IF
+004040     END-IF
+004041     IF WS-EDIT-VALID
+004042         IF CIF-NUM2 NOT NUMERIC
+004043             SET WS-EDIT-INVALID TO TRUE
+004044             MOVE "CIF-NUM2" TO EC-FIELD-NAME
+004045             MOVE SPACES TO EC-FIELD-VALUE
+004046             MOVE CIF-NUM2 TO EC-FIELD-VALUE
+004047             MOVE "E201" TO EC-REASON-CODE
+004048             MOVE "FIELD IS NOT NUMERIC" TO EC-REASON-TEXT
+004049             PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004050         END-IF
+004051     END-IF.
+004052 2206-EXIT.
+004053     EXIT.
+004054
+004055*----------------------------------------------------
+004056*2207-EDIT-ONE-STD.
+004057*EDITS THE STANDARD UNSIGNED CALCIN FIELDS THROUGH THE
+004058*SHARED EDITCHK ROUTINE BEFORE 2210-CALC-ONE-STD SEES
+004059*THEM.
+004060*----------------------------------------------------
+004061 2207-EDIT-ONE-STD.
+004062     SET WS-EDIT-VALID TO TRUE
+004063     MOVE "CI-NUM1 " TO EC-FIELD-NAME
+004064     MOVE SPACES TO EC-FIELD-VALUE
+004065     MOVE CI-NUM1 TO EC-FIELD-VALUE
+004066     MOVE 9 TO EC-FIELD-LEN
+004067     SET EC-TYPE-NUMERIC TO TRUE
+004068     CALL "EDITCHK" USING EDITCHK-RECORD
+004069     IF EC-FIELD-INVALID
+004070         SET WS-EDIT-INVALID TO TRUE
+004071         PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004072     END-IF
+004073     IF WS-EDIT-VALID
+004074         MOVE "CI-SYM  " TO EC-FIELD-NAME
+004075         MOVE SPACES TO EC-FIELD-VALUE
+004076         MOVE CI-SYMBOL TO EC-FIELD-VALUE
+004077         MOVE 1 TO EC-FIELD-LEN
+004078         SET EC-TYPE-ANY TO TRUE
+004079         CALL "EDITCHK" USING EDITCHK-RECORD
+004080         IF EC-FIELD-INVALID
+004081             SET WS-EDIT-INVALID TO TRUE
+004082             PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004083         ELSE
+004084             IF CI-SYMBOL NOT = "+" AND CI-SYMBOL NOT = "-"
+004085                 AND CI-SYMBOL NOT = "*" AND CI-SYMBOL NOT = "/"
+004085                 SET WS-EDIT-INVALID TO TRUE
+004086                 MOVE "E203" TO EC-REASON-CODE
+004087                 MOVE "INVALID OPERATOR" TO EC-REASON-TEXT
+004088                 PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004089             END-IF
+004090         END-IF
+004091     END-IF
+004092     IF WS-EDIT-VALID
+004093         MOVE "CI-NUM2 " TO EC-FIELD-NAME
+004094         MOVE SPACES TO EC-FIELD-VALUE
+004095         MOVE CI-NUM2 TO EC-FIELD-VALUE
+004096         MOVE 9 TO EC-FIELD-LEN
+004097         SET EC-TYPE-NUMERIC TO TRUE
+004098         CALL "EDITCHK" USING EDITCHK-RECORD
+004099         IF EC-FIELD-INVALID
+004100             SET WS-EDIT-INVALID TO TRUE
+004101             PERFORM 2260-WRITE-REJECT THRU 2260-EXIT
+004102         END-IF
+004103     END-IF.
+004104 2207-EXIT.
+004105     EXIT.
+004106
+004107*----------------------------------------------------
+004108*2260-WRITE-REJECT.
+004109*WRITES ONE COMMON REJECT-LOG-RECORD FOR THE FIELD THAT
+004110*JUST FAILED ITS EDIT CHECK, SHARED LAYOUT WITH
+004111*GUESS-A-NUMBER, PALINDROME AND 99BOTTLES.
+004112*----------------------------------------------------
+004113 2260-WRITE-REJECT.
+004114     MOVE "CALCULAT" TO REJ-PROGRAM-NAME
+004115     MOVE WS-RUN-DATE TO REJ-RUN-DATE
+004116     MOVE WS-RUN-TIME TO REJ-RUN-TIME
+004117     MOVE EC-FIELD-NAME TO REJ-FIELD-NAME
+004118     MOVE EC-FIELD-VALUE TO REJ-FIELD-VALUE
+004119     MOVE EC-REASON-CODE TO REJ-REASON-CODE
+004120     MOVE EC-REASON-TEXT TO REJ-REASON-TEXT
+004121     WRITE REJECT-LOG-RECORD.
+004122 2260-EXIT.
+004123     EXIT.
+004124
+002400*----------------------------------------------------
+002401*2210-CALC-ONE-STD.
+002402*STANDARD UNSIGNED-INTEGER BATCH CALCULATION.
+002403*----------------------------------------------------
+002404 2210-CALC-ONE-STD.
+002405     MOVE CI-NUM1 TO NUM1
+002410     MOVE CI-NUM2 TO NUM2
+002420     MOVE CI-SYMBOL TO CALC-SYMBOL
+002430     SET WS-CALC-VALID TO TRUE
+002440     MOVE ZERO TO RESULT
+002450     IF CALC-SYMBOL = "/" AND NUM2 = ZERO
+002460         SET WS-CALC-INVALID TO TRUE
+002470         MOVE "E100" TO WS-REASON-CODE
+002480         MOVE "DIVIDE BY ZERO" TO WS-REASON-TEXT
+002490     ELSE
+002500         IF CALC-SYMBOL = "+"
+002510             ADD NUM1 TO NUM2 GIVING RESULT
+002520             ON SIZE ERROR
+002530                 SET WS-CALC-INVALID TO TRUE
+002540             END-ADD
+002550         END-IF
+002560         IF CALC-SYMBOL = "-"
+002570             SUBTRACT NUM1 FROM NUM2 GIVING RESULT
+002580             ON SIZE ERROR
+002590                 SET WS-CALC-INVALID TO TRUE
+002600             END-SUBTRACT
+002610         END-IF
+002620         IF CALC-SYMBOL = "*"
+002630             MULTIPLY NUM1 BY NUM2 GIVING RESULT
+002640             ON SIZE ERROR
+002650                 SET WS-CALC-INVALID TO TRUE
+002660             END-MULTIPLY
+002670         END-IF
+002680         IF CALC-SYMBOL = "/"
+002690             DIVIDE NUM1 BY NUM2 GIVING RESULT
+002700             ON SIZE ERROR
+002710                 SET WS-CALC-INVALID TO TRUE
+002720             END-DIVIDE
+002730         END-IF
+002740         IF WS-CALC-INVALID
+002750             MOVE "E101" TO WS-REASON-CODE
+002760             MOVE "RESULT FIELD OVERFLOW" TO
+002770                 WS-REASON-TEXT
+002780         END-IF
+002790     END-IF
+002800     IF WS-CALC-INVALID
+002810         PERFORM 2400-WRITE-ERROR
+002820     ELSE
+002830         EVALUATE CALC-SYMBOL
+002840             WHEN "+"
+002850                 ADD 1 TO WS-COUNT-ADD
+002860             WHEN "-"
+002870                 ADD 1 TO WS-COUNT-SUB
+002880             WHEN "*"
+002890                 ADD 1 TO WS-COUNT-MUL
+002900             WHEN "/"
+002910                 ADD 1 TO WS-COUNT-DIV
+002920         END-EVALUATE
+002930         ADD RESULT TO WS-GRAND-TOTAL
+002935         MOVE SPACES TO CALCOUT-RECORD
+002940         MOVE NUM1 TO CO-NUM1
+002942         MOVE SPACE TO CO-FILL-1
+002944         MOVE CALC-SYMBOL TO CO-SYMBOL
+002946         MOVE SPACE TO CO-FILL-2
+002950         MOVE NUM2 TO CO-NUM2
+002955         MOVE " = " TO CO-EQUALS
+002970         MOVE RESULT TO CO-RESULT
+002975         MOVE SPACES TO CO-FILL-3
+002980         MOVE "OK" TO CO-STATUS
+002990         WRITE CALCOUT-RECORD
+003000         MOVE "CALCULATED OK" TO WS-AUDIT-OUTCOME
+003010         PERFORM 2600-WRITE-AUDIT
+003020     END-IF.
+003030 2210-EXIT.
+003040     EXIT.
+003041
+003042*----------------------------------------------------
+003043*2220-CALC-ONE-FIN.
+003044*FINANCIAL-MODE BATCH CALCULATION.  NUM1/NUM2/RESULT
+003045*ARE SIGNED WITH TWO DECIMAL PLACES SO CURRENCY
+003046*AMOUNTS AND CREDITS CARRY THROUGH WITHOUT LOSING
+003047*PRECISION.
+003048*----------------------------------------------------
+003049 2220-CALC-ONE-FIN.
+003050     MOVE CIF-NUM1 TO FIN-NUM1
+003051     MOVE CIF-NUM2 TO FIN-NUM2
+003052     MOVE CIF-SYMBOL TO CALC-SYMBOL
+003053     SET WS-CALC-VALID TO TRUE
+003054     MOVE ZERO TO FIN-RESULT
+003055     IF CALC-SYMBOL = "/" AND FIN-NUM2 = ZERO
+003056         SET WS-CALC-INVALID TO TRUE
+003057         MOVE "E100" TO WS-REASON-CODE
+003058         MOVE "DIVIDE BY ZERO" TO WS-REASON-TEXT
+003059     ELSE
+003060         IF CALC-SYMBOL = "+"
+003061             ADD FIN-NUM1 TO FIN-NUM2 GIVING FIN-RESULT
+003062                 ON SIZE ERROR
+003063                     SET WS-CALC-INVALID TO TRUE
+003064             END-ADD
+003065         END-IF
+003066         IF CALC-SYMBOL = "-"
+003067             SUBTRACT FIN-NUM1 FROM FIN-NUM2
+003068                 GIVING FIN-RESULT
+003069                 ON SIZE ERROR
+003070                     SET WS-CALC-INVALID TO TRUE
+003071             END-SUBTRACT
+003072         END-IF
+003073         IF CALC-SYMBOL = "*"
+003074             MULTIPLY FIN-NUM1 BY FIN-NUM2
+003075                 GIVING FIN-RESULT
+003076                 ON SIZE ERROR
+003077                     SET WS-CALC-INVALID TO TRUE
+003078             END-MULTIPLY
+003079         END-IF
+003080         IF CALC-SYMBOL = "/"
+003081             DIVIDE FIN-NUM1 BY FIN-NUM2 GIVING FIN-RESULT
+003082                 ON SIZE ERROR
+003083                     SET WS-CALC-INVALID TO TRUE
+003084             END-DIVIDE
+003085         END-IF
+003086         IF WS-CALC-INVALID
+003087             MOVE "E101" TO WS-REASON-CODE
+003088             MOVE "RESULT FIELD OVERFLOW" TO
+003089                 WS-REASON-TEXT
+003090         END-IF
+003091     END-IF
+003092     IF WS-CALC-INVALID
+003093         PERFORM 2420-WRITE-ERROR-FIN
+003094     ELSE
+003095         EVALUATE CALC-SYMBOL
+003096             WHEN "+"
+003097                 ADD 1 TO WS-COUNT-ADD
+003098             WHEN "-"
+003099                 ADD 1 TO WS-COUNT-SUB
+003100             WHEN "*"
+003101                 ADD 1 TO WS-COUNT-MUL
+003102             WHEN "/"
+003103                 ADD 1 TO WS-COUNT-DIV
+003104         END-EVALUATE
+003105         ADD FIN-RESULT TO WS-GRAND-TOTAL
+003106         MOVE SPACES TO CALCOUT-FIN-RECORD
+003107         MOVE FIN-NUM1 TO COF-NUM1
+003108         MOVE SPACE TO COF-FILL-1
+003109         MOVE CALC-SYMBOL TO COF-SYMBOL
+003110         MOVE SPACE TO COF-FILL-2
+003111         MOVE FIN-NUM2 TO COF-NUM2
+003112         MOVE " = " TO COF-EQUALS
+003113         MOVE FIN-RESULT TO COF-RESULT
+003114         MOVE SPACES TO COF-FILL-3
+003115         MOVE "OK" TO COF-STATUS
+003116         WRITE CALCOUT-RECORD FROM CALCOUT-FIN-RECORD
+003117         MOVE "CALCULATED OK" TO WS-AUDIT-OUTCOME
+003118         PERFORM 2620-WRITE-AUDIT-FIN
+003119     END-IF.
+003120 2220-EXIT.
+003121     EXIT.
+003122
+
+003070*----------------------------------------------------
+003080*2400-WRITE-ERROR.
+003090*WRITES THE OFFENDING TRANSACTION TO CALCERR WITH A
+003100*REASON CODE INSTEAD OF WRITING A CALCOUT RESULT.
+003110*----------------------------------------------------
+003120 2400-WRITE-ERROR.
+003122     MOVE SPACES TO CALCERR-RECORD
+003130     MOVE NUM1 TO CE-NUM1
+003132     MOVE SPACE TO CE-FILL-1
+003140     MOVE CALC-SYMBOL TO CE-SYMBOL
+003142     MOVE SPACE TO CE-FILL-2
+003150     MOVE NUM2 TO CE-NUM2
+003152     MOVE SPACES TO CE-FILL-3
+003160     MOVE WS-REASON-CODE TO CE-REASON-CODE
+003162     MOVE SPACES TO CE-FILL-4
+003170     MOVE WS-REASON-TEXT TO CE-REASON-TEXT
+003180     WRITE CALCERR-RECORD
+003190     STRING "REJECTED - " DELIMITED BY SIZE
+003200         WS-REASON-TEXT DELIMITED BY SIZE
+003210         INTO WS-AUDIT-OUTCOME
+003220     PERFORM 2600-WRITE-AUDIT.
+003230 
+003240*----------------------------------------------------
+003250*2600-WRITE-AUDIT.
+003260*WRITES ONE AUDIT-LOG-RECORD FOR THE CALCULATION JUST
+003270*ATTEMPTED, WHETHER IT SUCCEEDED OR WAS REJECTED.
+003280*----------------------------------------------------
+003290 2600-WRITE-AUDIT.
+003300     MOVE "CALCULAT" TO AUDIT-PROGRAM-NAME
+003310     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+003320     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+003330     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+003340     MOVE SPACES TO WS-AUDIT-INPUT
+003350     STRING NUM1 DELIMITED BY SIZE
+003360         " " DELIMITED BY SIZE
+003370         CALC-SYMBOL DELIMITED BY SIZE
+003380         " " DELIMITED BY SIZE
+003390         NUM2 DELIMITED BY SIZE
+003400         " = " DELIMITED BY SIZE
+003410         RESULT DELIMITED BY SIZE
+003420         INTO WS-AUDIT-INPUT
+003430     MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUES
+003440     MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+003450     WRITE AUDIT-LOG-RECORD.
+003460
+003461*----------------------------------------------------
+003462*2420-WRITE-ERROR-FIN.
+003463*FINANCIAL-MODE COUNTERPART OF 2400-WRITE-ERROR.
+003464*----------------------------------------------------
+003465 2420-WRITE-ERROR-FIN.
+003466     MOVE SPACES TO CALCERR-FIN-RECORD
+003467     MOVE FIN-NUM1 TO CEF-NUM1
+003468     MOVE SPACE TO CEF-FILL-1
+003469     MOVE CALC-SYMBOL TO CEF-SYMBOL
+003470     MOVE SPACE TO CEF-FILL-2
+003471     MOVE FIN-NUM2 TO CEF-NUM2
+003472     MOVE SPACES TO CEF-FILL-3
+003473     MOVE WS-REASON-CODE TO CEF-REASON-CODE
+003474     MOVE SPACES TO CEF-FILL-4
+003475     MOVE WS-REASON-TEXT TO CEF-REASON-TEXT
+003476     WRITE CALCERR-RECORD FROM CALCERR-FIN-RECORD
+003477     STRING "REJECTED - " DELIMITED BY SIZE
+003478         WS-REASON-TEXT DELIMITED BY SIZE
+003479         INTO WS-AUDIT-OUTCOME
+003480     PERFORM 2620-WRITE-AUDIT-FIN.
+003481
+003482*----------------------------------------------------
+003483*2620-WRITE-AUDIT-FIN.
+003484*FINANCIAL-MODE COUNTERPART OF 2600-WRITE-AUDIT.
+003485*----------------------------------------------------
+003486 2620-WRITE-AUDIT-FIN.
+003487     MOVE "CALCULAT" TO AUDIT-PROGRAM-NAME
+003488     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+003489     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+003490     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+003491     MOVE SPACES TO WS-AUDIT-INPUT
+003491     MOVE FIN-NUM1 TO WS-FIN-NUM1-ED
+003491     MOVE FIN-NUM2 TO WS-FIN-NUM2-ED
+003491     MOVE FIN-RESULT TO WS-FIN-RESULT-ED
+003492     STRING WS-FIN-NUM1-ED DELIMITED BY SIZE
+003493         " " DELIMITED BY SIZE
+003494         CALC-SYMBOL DELIMITED BY SIZE
+003495         " " DELIMITED BY SIZE
+003496         WS-FIN-NUM2-ED DELIMITED BY SIZE
+003497         " = " DELIMITED BY SIZE
+003498         WS-FIN-RESULT-ED DELIMITED BY SIZE
+003499         INTO WS-AUDIT-INPUT
+003500     MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUES
+003501     MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+003502     WRITE AUDIT-LOG-RECORD.
+003503
+003470*----------------------------------------------------
+003480*2900-WRITE-REPORT.
+003490*WRITES THE END-OF-JOB LEDGER SUMMARY: A COUNT OF
+003500*EACH KIND OF OPERATION PERFORMED AND THE GRAND
+003510*TOTAL OF ALL RESULTS IN THE BATCH.
+003520*----------------------------------------------------
+003530 2900-WRITE-REPORT.
+003540     MOVE SPACES TO CALCRPT-RECORD
+003550     MOVE "CALCULATOR BATCH RUN - LEDGER SUMMARY" TO
+003560         CALCRPT-RECORD
+003570     WRITE CALCRPT-RECORD
+003580     MOVE SPACES TO CALCRPT-RECORD
+003590     WRITE CALCRPT-RECORD
+003600     MOVE WS-COUNT-ADD TO WS-RPT-COUNT
+003610     STRING "ADDITIONS.......... " DELIMITED BY SIZE
+003620         WS-RPT-COUNT DELIMITED BY SIZE
+003630         INTO CALCRPT-RECORD
+003640     WRITE CALCRPT-RECORD
+003650     MOVE WS-COUNT-SUB TO WS-RPT-COUNT
+003660     STRING "SUBTRACTIONS....... " DELIMITED BY SIZE
+003670         WS-RPT-COUNT DELIMITED BY SIZE
+003680         INTO CALCRPT-RECORD
+003690     WRITE CALCRPT-RECORD
+003700     MOVE WS-COUNT-MUL TO WS-RPT-COUNT
+003710     STRING "MULTIPLICATIONS.... " DELIMITED BY SIZE
+003720         WS-RPT-COUNT DELIMITED BY SIZE
+003730         INTO CALCRPT-RECORD
+003740     WRITE CALCRPT-RECORD
+003750     MOVE WS-COUNT-DIV TO WS-RPT-COUNT
+003760     STRING "DIVISIONS.......... " DELIMITED BY SIZE
+003770         WS-RPT-COUNT DELIMITED BY SIZE
+003780         INTO CALCRPT-RECORD
+003790     WRITE CALCRPT-RECORD
+003800     MOVE SPACES TO CALCRPT-RECORD
+003810     MOVE WS-GRAND-TOTAL TO WS-RPT-TOTAL
+003820     STRING "GRAND TOTAL........ " DELIMITED BY SIZE
+003830         WS-RPT-TOTAL DELIMITED BY SIZE
+003840         INTO CALCRPT-RECORD
+003850     WRITE CALCRPT-RECORD.
+003860 2900-EXIT.
+003870     EXIT.
+003880 
+003890*----------------------------------------------------
+003900*3000-INTERACTIVE.
+003910*ORIGINAL ONE-SHOT INTERACTIVE CALCULATION.
+003920*----------------------------------------------------
+003930 3000-INTERACTIVE.
+003940     DISPLAY "Enter first number: " WITH NO ADVANCING
+003950     ACCEPT NUM1
+003960     DISPLAY "Enter symbol: " WITH NO ADVANCING
+003970     ACCEPT CALC-SYMBOL
+003980     DISPLAY "Enter second number: " WITH NO ADVANCING
+003990     ACCEPT NUM2
+003991     SET WS-CALC-VALID TO TRUE
+003992     MOVE ZERO TO RESULT
+003993     IF CALC-SYMBOL = "/" AND NUM2 = ZERO
+003994         SET WS-CALC-INVALID TO TRUE
+003995         DISPLAY "DIVIDE BY ZERO - CANNOT CALCULATE."
+003996     ELSE
+004000         IF CALC-SYMBOL = "+"
+004010             ADD NUM1 TO NUM2 GIVING RESULT
+004011                 ON SIZE ERROR
+004012                     SET WS-CALC-INVALID TO TRUE
+004013             END-ADD
+004020         END-IF
+004030         IF CALC-SYMBOL = "-"
+004040             SUBTRACT NUM1 FROM NUM2 GIVING RESULT
+004041                 ON SIZE ERROR
+004042                     SET WS-CALC-INVALID TO TRUE
+004043             END-SUBTRACT
+004050         END-IF
+004060         IF CALC-SYMBOL = "*"
+004070             MULTIPLY NUM1 BY NUM2 GIVING RESULT
+004071                 ON SIZE ERROR
+004072                     SET WS-CALC-INVALID TO TRUE
+004073             END-MULTIPLY
+004080         END-IF
+004090         IF CALC-SYMBOL = "/"
+004100             DIVIDE NUM1 BY NUM2 GIVING RESULT
+004101                 ON SIZE ERROR
+004102                     SET WS-CALC-INVALID TO TRUE
+004103             END-DIVIDE
+004110         END-IF
+004111         IF WS-CALC-INVALID
+004112             DISPLAY "RESULT FIELD OVERFLOW - CANNOT CALCULATE."
+004113         END-IF
+004114     END-IF
+004120     IF WS-CALC-VALID
+004121         DISPLAY NUM1, "  ", CALC-SYMBOL, "  ", NUM2, " = ",
+004122             RESULT
+004130         MOVE "CALCULATED OK" TO WS-AUDIT-OUTCOME
+004131     ELSE
+004132         MOVE "REJECTED - INVALID CALCULATION" TO WS-AUDIT-OUTCOME
+004133     END-IF
+004140     PERFORM 2600-WRITE-AUDIT.
+004150 3000-EXIT.
+004160     EXIT.
+004170
+004180*----------------------------------------------------
+004190*5000-CHAIN-PROCESS.
+004200*RUNS A SHORT CHAIN OF OPERATIONS FROM CALCCHN IN ONE
+004210*PASS, CARRYING THE RUNNING RESULT FORWARD FROM STEP
+004220*TO STEP THE WAY AN OPERATOR WOULD OTHERWISE COPY IT
+004230*BY HAND BETWEEN SEPARATE RUNS.  THE FIRST RECORD
+004240*SEEDS THE RESULT; EACH RECORD AFTER THAT APPLIES ITS
+004250*SYMBOL/OPERAND TO THE RESULT CARRIED FORWARD.
+004260*----------------------------------------------------
+004270 5000-CHAIN-PROCESS.
+004280     OPEN INPUT CALCCHN-FILE
+004281     IF NOT WS-CALCCHN-OK
+004282         DISPLAY "CALCULATOR: UNABLE TO OPEN CALCCHN, STATUS "
+004283             WS-CALCCHN-STATUS
+004284         MOVE 16 TO RETURN-CODE
+004286     ELSE
+004290         OPEN OUTPUT CALCRPT-FILE
+004300         OPEN OUTPUT CALCOUT-FILE
+004301         OPEN OUTPUT CALCERR-FILE
+004302         OPEN OUTPUT CALCREJ-FILE
+004310         MOVE ZERO TO RESULT
+004320         PERFORM 5100-READ-CHAIN
+004330         IF NOT WS-END-OF-CHAIN
+004340             MOVE CHN-OPERAND TO RESULT
+004350             MOVE SPACE TO CALC-SYMBOL
+004360             PERFORM 5200-WRITE-CHAIN-TRACE THRU 5200-EXIT
+004370             PERFORM 5100-READ-CHAIN
+004380             PERFORM 5300-CHAIN-STEP THRU 5300-EXIT
+004390                 UNTIL WS-END-OF-CHAIN
+004400         END-IF
+004410         PERFORM 5400-WRITE-CHAIN-RESULT THRU 5400-EXIT
+004420         CLOSE CALCCHN-FILE
+004430         CLOSE CALCRPT-FILE
+004440         CLOSE CALCOUT-FILE
+004442         CLOSE CALCERR-FILE
+004443         CLOSE CALCREJ-FILE
+004441     END-IF.
+004450 5000-EXIT.
+004460     EXIT.
+004470
+004480*----------------------------------------------------
+004490*5100-READ-CHAIN.
+004500*READS THE NEXT STEP OF THE CHAINED EXPRESSION.
+004510*----------------------------------------------------
+004520 5100-READ-CHAIN.
+004530     READ CALCCHN-FILE
+004540         AT END
+004550             SET WS-END-OF-CHAIN TO TRUE
+004560     END-READ.
+004570
+004580*----------------------------------------------------
+004590*5200-WRITE-CHAIN-TRACE.
+004600*WRITES ONE LINE OF THE CHAIN'S STEP-BY-STEP TRACE TO
+004610*CALCRPT AND ONE CALCAUD AUDIT RECORD, SO A MULTI-STEP
+004620*RUN CAN BE RECONSTRUCTED STEP BY STEP LATER.
+004630*----------------------------------------------------
+004640 5200-WRITE-CHAIN-TRACE.
+004650     MOVE SPACES TO CALCRPT-RECORD
+004670     MOVE RESULT TO WS-RPT-TOTAL
+004680     IF CALC-SYMBOL = SPACE
+004690         STRING "CHAIN SEED......... " DELIMITED BY SIZE
+004700             WS-RPT-TOTAL DELIMITED BY SIZE
+004710             INTO CALCRPT-RECORD
+004720     ELSE
+004730         STRING "CHAIN STEP " DELIMITED BY SIZE
+004740             CALC-SYMBOL DELIMITED BY SIZE
+004750             " " DELIMITED BY SIZE
+004760             CHN-OPERAND DELIMITED BY SIZE
+004770             " => " DELIMITED BY SIZE
+004780             WS-RPT-TOTAL DELIMITED BY SIZE
+004790             INTO CALCRPT-RECORD
+004800     END-IF
+004810     WRITE CALCRPT-RECORD
+004820     MOVE "CHAIN STEP OK" TO WS-AUDIT-OUTCOME
+004830     PERFORM 2600-WRITE-AUDIT.
+004840 5200-EXIT.
+004850     EXIT.
+004860
+004870*----------------------------------------------------
+004880*5300-CHAIN-STEP.
+004890*APPLIES ONE CHN-SYMBOL/CHN-OPERAND PAIR TO THE
+004900*RUNNING RESULT AND READS THE NEXT STEP.
+004910*----------------------------------------------------
+004920 5300-CHAIN-STEP.
+004930     MOVE RESULT TO NUM1
+004940     MOVE CHN-OPERAND TO NUM2
+004950     MOVE CHN-SYMBOL TO CALC-SYMBOL
+004960     SET WS-CALC-VALID TO TRUE
+004965     IF CALC-SYMBOL NOT = "+" AND CALC-SYMBOL NOT = "-"
+004966             AND CALC-SYMBOL NOT = "*" AND CALC-SYMBOL NOT = "/"
+004967         SET WS-CALC-INVALID TO TRUE
+004968         MOVE "E203" TO WS-REASON-CODE
+004969         MOVE "INVALID OPERATOR" TO WS-REASON-TEXT
+004970     ELSE
+004971         IF CALC-SYMBOL = "/" AND NUM2 = ZERO
+004980             SET WS-CALC-INVALID TO TRUE
+004981             MOVE "E100" TO WS-REASON-CODE
+004982             MOVE "DIVIDE BY ZERO" TO WS-REASON-TEXT
+004990         ELSE
+005000             IF CALC-SYMBOL = "+"
+005010                 ADD NUM2 TO RESULT
+005020                     ON SIZE ERROR
+005030                         SET WS-CALC-INVALID TO TRUE
+005040                 END-ADD
+005050             END-IF
+005060             IF CALC-SYMBOL = "-"
+005070                 SUBTRACT NUM2 FROM RESULT
+005080                     ON SIZE ERROR
+005090                         SET WS-CALC-INVALID TO TRUE
+005100                 END-SUBTRACT
+005110             END-IF
+005120             IF CALC-SYMBOL = "*"
+005130                 MULTIPLY RESULT BY NUM2
+005140                     ON SIZE ERROR
+005150                         SET WS-CALC-INVALID TO TRUE
+005160                 END-MULTIPLY
+005170             END-IF
+005180             IF CALC-SYMBOL = "/"
+005190                 DIVIDE NUM2 INTO RESULT
+005200                     ON SIZE ERROR
+005210                         SET WS-CALC-INVALID TO TRUE
+005220                 END-DIVIDE
+005230             END-IF
+005235             IF WS-CALC-INVALID
+005236                 MOVE "E101" TO WS-REASON-CODE
+005237                 MOVE "RESULT FIELD OVERFLOW" TO WS-REASON-TEXT
+005238             END-IF
+005239         END-IF
+005240     END-IF
+005250     IF WS-CALC-INVALID
+005280         PERFORM 5310-WRITE-CHAIN-ERROR THRU 5310-EXIT
+005290         SET WS-END-OF-CHAIN TO TRUE
+005300     ELSE
+005310         PERFORM 5200-WRITE-CHAIN-TRACE THRU 5200-EXIT
+005320         PERFORM 5100-READ-CHAIN
+005330     END-IF.
+005340 5300-EXIT.
+005350     EXIT.
+005360
+005361*----------------------------------------------------
+005362*5310-WRITE-CHAIN-ERROR.
+005363*WRITES THE REJECTED CHAIN STEP TO CALCERR AND TO THE
+005364*COMMON CALCREJ LOG SHARED WITH THE OTHER THREE
+005365*PROGRAMS, THEN LOGS THE AUDIT LINE, SO A BAD CHAIN
+005366*STEP LEAVES THE SAME KIND OF TRAIL AS A REJECTED
+005367*BATCH OR INDEXED TRANSACTION.
+005368*----------------------------------------------------
+005369 5310-WRITE-CHAIN-ERROR.
+005370     MOVE SPACES TO CALCERR-CHN-RECORD
+005371     MOVE CHN-SEQ TO CEC-SEQ
+005372     MOVE NUM1 TO CEC-NUM1
+005373     MOVE CALC-SYMBOL TO CEC-SYMBOL
+005374     MOVE NUM2 TO CEC-NUM2
+005375     MOVE WS-REASON-CODE TO CEC-REASON-CODE
+005376     MOVE WS-REASON-TEXT TO CEC-REASON-TEXT
+005377     WRITE CALCERR-RECORD FROM CALCERR-CHN-RECORD
+005378     MOVE "CALCULAT" TO REJ-PROGRAM-NAME
+005379     MOVE WS-RUN-DATE TO REJ-RUN-DATE
+005380     MOVE WS-RUN-TIME TO REJ-RUN-TIME
+005381     MOVE "CHN-SYM " TO REJ-FIELD-NAME
+005382     MOVE SPACES TO REJ-FIELD-VALUE
+005383     MOVE CALC-SYMBOL TO REJ-FIELD-VALUE
+005384     MOVE WS-REASON-CODE TO REJ-REASON-CODE
+005385     MOVE WS-REASON-TEXT TO REJ-REASON-TEXT
+005386     WRITE REJECT-LOG-RECORD
+005387     STRING "REJECTED - " DELIMITED BY SIZE
+005388         WS-REASON-TEXT DELIMITED BY SIZE
+005389         INTO WS-AUDIT-OUTCOME
+005390     PERFORM 2600-WRITE-AUDIT.
+005391 5310-EXIT.
+005392     EXIT.
+005393
+005394*----------------------------------------------------
+005395*5400-WRITE-CHAIN-RESULT.
+005396*WRITES THE FINAL CARRIED-FORWARD RESULT TO CALCOUT.
+005397*----------------------------------------------------
+005410 5400-WRITE-CHAIN-RESULT.
+005420     MOVE SPACES TO CALCOUT-RECORD
+005430     MOVE ZERO TO CO-NUM1
+005440     MOVE SPACES TO CO-FILL-1
+005450     MOVE "=" TO CO-SYMBOL
+005460     MOVE SPACES TO CO-FILL-2
+005470     MOVE ZERO TO CO-NUM2
+005480     MOVE " = " TO CO-EQUALS
+005490     MOVE RESULT TO CO-RESULT
+005500     MOVE SPACES TO CO-FILL-3
+005510     MOVE "CHAIN" TO CO-STATUS
+005520     WRITE CALCOUT-RECORD.
+005530 5400-EXIT.
+005540     EXIT.
+
+006000*----------------------------------------------------
+006010*6000-INDEX-PROCESS.
+006020*HIGH-VOLUME COUNTERPART OF 2000-BATCH-PROCESS.  READS
+006030*CALCTXN, THE INDEXED TRANSACTION FILE, IN ASCENDING
+006040*TXN-ID ORDER SO A RUN OF THOUSANDS OF TRANSACTIONS
+006050*CAN BE CARRIED IN ONE FILE AND ANY ONE TRANSACTION
+006060*CAN STILL BE LOCATED BY ITS KEY.  SHARES THE SAME
+006070*LEDGER TOTALS AND CALCRPT SUMMARY REPORT AS THE
+006080*ORIGINAL CALCIN BATCH RUN.
+006090*----------------------------------------------------
+006100 6000-INDEX-PROCESS.
+006110     OPEN INPUT CALCTXN-FILE
+006120     IF NOT WS-CALCTXN-OK
+006130         DISPLAY "CALCULATOR: UNABLE TO OPEN CALCTXN, STATUS "
+006140             WS-CALCTXN-STATUS
+006150         MOVE 16 TO RETURN-CODE
+006170     ELSE
+006180         OPEN OUTPUT CALCOUT-FILE
+006190         OPEN OUTPUT CALCRPT-FILE
+006200         OPEN OUTPUT CALCERR-FILE
+006210         OPEN OUTPUT CALCREJ-FILE
+006220         INITIALIZE WS-LEDGER-TOTALS
+006230         PERFORM 6100-READ-CALCTXN
+006240         PERFORM 6200-CALC-ONE-TXN THRU 6200-EXIT
+006250             UNTIL WS-END-OF-CALCTXN
+006260         PERFORM 2900-WRITE-REPORT THRU 2900-EXIT
+006270         CLOSE CALCTXN-FILE
+006280         CLOSE CALCOUT-FILE
+006290         CLOSE CALCRPT-FILE
+006300         CLOSE CALCERR-FILE
+006310         CLOSE CALCREJ-FILE
+006311     END-IF.
+006320 6000-EXIT.
+006330     EXIT.
+
+006340*----------------------------------------------------
+006350*6100-READ-CALCTXN.
+006360*READS THE NEXT TRANSACTION IN ASCENDING TXN-ID ORDER.
+006370*----------------------------------------------------
+006380 6100-READ-CALCTXN.
+006390     READ CALCTXN-FILE
+006400         AT END
+006410             SET WS-END-OF-CALCTXN TO TRUE
+006420     END-READ.
+006430
+006440*----------------------------------------------------
+006450*6200-CALC-ONE-TXN.
+006460*PERFORMS ONE INDEXED-TRANSACTION CALCULATION AND
+006470*WRITES ITS RESULT, THEN READS THE NEXT TRANSACTION.
+006480*----------------------------------------------------
+006490 6200-CALC-ONE-TXN.
+006500     PERFORM 6210-EDIT-ONE-TXN THRU 6210-EXIT
+006510     IF WS-EDIT-VALID
+006520         PERFORM 6220-CALC-TXN-STD THRU 6220-EXIT
+006530     END-IF
+006540     PERFORM 6100-READ-CALCTXN.
+006550 6200-EXIT.
+006560     EXIT.
+
+006570*----------------------------------------------------
+006580*6210-EDIT-ONE-TXN.
+006590*SCREENS THE RAW CALCTXN FIELDS THROUGH THE SAME
+006600*SHARED EDITCHK ROUTINE THAT SCREENS CALCIN, SO A
+006610*BLANK OR NON-NUMERIC TRANSACTION IS REJECTED AND
+006620*LOGGED INSTEAD OF ABENDING A HIGH-VOLUME RUN.
+006630*----------------------------------------------------
+006640 6210-EDIT-ONE-TXN.
+006650     SET WS-EDIT-VALID TO TRUE
+006660     MOVE "TXN-NUM1" TO EC-FIELD-NAME
+006670     MOVE SPACES TO EC-FIELD-VALUE
+006680     MOVE TXN-NUM1 TO EC-FIELD-VALUE
+006690     MOVE 9 TO EC-FIELD-LEN
+006700     SET EC-TYPE-NUMERIC TO TRUE
+006710     CALL "EDITCHK" USING EDITCHK-RECORD
+006720     IF EC-FIELD-INVALID
+006730         SET WS-EDIT-INVALID TO TRUE
+006740         PERFORM 6260-WRITE-REJECT THRU 6260-EXIT
+006750     END-IF
+006760     IF WS-EDIT-VALID
+006770         MOVE "TXN-SYM " TO EC-FIELD-NAME
+006780         MOVE SPACES TO EC-FIELD-VALUE
+006790         MOVE TXN-SYMBOL TO EC-FIELD-VALUE
+006800         MOVE 1 TO EC-FIELD-LEN
+006810         SET EC-TYPE-ANY TO TRUE
+006820         CALL "EDITCHK" USING EDITCHK-RECORD
+006830         IF EC-FIELD-INVALID
+006840             SET WS-EDIT-INVALID TO TRUE
+006850             PERFORM 6260-WRITE-REJECT THRU 6260-EXIT
+006860         ELSE
+006870             IF TXN-SYMBOL NOT = "+" AND TXN-SYMBOL NOT = "-"
+006880                 AND TXN-SYMBOL NOT = "*" AND TXN-SYMBOL NOT = "/"
+006890                 SET WS-EDIT-INVALID TO TRUE
+006900                 MOVE "E203" TO EC-REASON-CODE
+006910                 MOVE "INVALID OPERATOR" TO EC-REASON-TEXT
+006920                 PERFORM 6260-WRITE-REJECT THRU 6260-EXIT
+006930             END-IF
+006940         END-IF
+006950     END-IF
+006960     IF WS-EDIT-VALID
+006970         MOVE "TXN-NUM2" TO EC-FIELD-NAME
+006980         MOVE SPACES TO EC-FIELD-VALUE
+006990         MOVE TXN-NUM2 TO EC-FIELD-VALUE
+007000         MOVE 9 TO EC-FIELD-LEN
+007010         SET EC-TYPE-NUMERIC TO TRUE
+007020         CALL "EDITCHK" USING EDITCHK-RECORD
+007030         IF EC-FIELD-INVALID
+007040             SET WS-EDIT-INVALID TO TRUE
+007050             PERFORM 6260-WRITE-REJECT THRU 6260-EXIT
+007060         END-IF
+007070     END-IF.
+007080 6210-EXIT.
+007090     EXIT.
+
+007100*----------------------------------------------------
+007110*6220-CALC-TXN-STD.
+007120*STANDARD UNSIGNED-INTEGER TRANSACTION CALCULATION,
+007130*THE INDEXED-FILE COUNTERPART OF 2210-CALC-ONE-STD.
+007140*----------------------------------------------------
+007150 6220-CALC-TXN-STD.
+007160     MOVE TXN-NUM1 TO NUM1
+007170     MOVE TXN-NUM2 TO NUM2
+007180     MOVE TXN-SYMBOL TO CALC-SYMBOL
+007190     SET WS-CALC-VALID TO TRUE
+007200     MOVE ZERO TO RESULT
+007210     IF CALC-SYMBOL = "/" AND NUM2 = ZERO
+007220         SET WS-CALC-INVALID TO TRUE
+007230         MOVE "E100" TO WS-REASON-CODE
+007240         MOVE "DIVIDE BY ZERO" TO WS-REASON-TEXT
+007250     ELSE
+007260         IF CALC-SYMBOL = "+"
+007270             ADD NUM1 TO NUM2 GIVING RESULT
+007280                 ON SIZE ERROR
+007290                     SET WS-CALC-INVALID TO TRUE
+007300             END-ADD
+007310         END-IF
+007320         IF CALC-SYMBOL = "-"
+007330             SUBTRACT NUM1 FROM NUM2 GIVING RESULT
+007340                 ON SIZE ERROR
+007350                     SET WS-CALC-INVALID TO TRUE
+007360             END-SUBTRACT
+007370         END-IF
+007380         IF CALC-SYMBOL = "*"
+007390             MULTIPLY NUM1 BY NUM2 GIVING RESULT
+007400                 ON SIZE ERROR
+007410                     SET WS-CALC-INVALID TO TRUE
+007420             END-MULTIPLY
+007430         END-IF
+007440         IF CALC-SYMBOL = "/"
+007450             DIVIDE NUM1 BY NUM2 GIVING RESULT
+007460                 ON SIZE ERROR
+007470                     SET WS-CALC-INVALID TO TRUE
+007480             END-DIVIDE
+007490         END-IF
+007500         IF WS-CALC-INVALID
+007510             MOVE "E101" TO WS-REASON-CODE
+007520             MOVE "RESULT FIELD OVERFLOW" TO
+007530                 WS-REASON-TEXT
+007540         END-IF
+007550     END-IF
+007560     IF WS-CALC-INVALID
+007570         PERFORM 6400-WRITE-ERROR-TXN
+007580     ELSE
+007590         EVALUATE CALC-SYMBOL
+007600             WHEN "+"
+007610                 ADD 1 TO WS-COUNT-ADD
+007620             WHEN "-"
+007630                 ADD 1 TO WS-COUNT-SUB
+007640             WHEN "*"
+007650                 ADD 1 TO WS-COUNT-MUL
+007660             WHEN "/"
+007670                 ADD 1 TO WS-COUNT-DIV
+007680         END-EVALUATE
+007690         ADD RESULT TO WS-GRAND-TOTAL
+007700         MOVE SPACES TO CALCOUT-TXN-RECORD
+007710         MOVE TXN-ID TO COT-TXN-ID
+007720         MOVE NUM1 TO COT-NUM1
+007730         MOVE CALC-SYMBOL TO COT-SYMBOL
+007740         MOVE NUM2 TO COT-NUM2
+007750         MOVE " = " TO COT-EQUALS
+007760         MOVE RESULT TO COT-RESULT
+007770         MOVE "OK" TO COT-STATUS
+007780         WRITE CALCOUT-RECORD FROM CALCOUT-TXN-RECORD
+007790         MOVE "CALCULATED OK" TO WS-AUDIT-OUTCOME
+007800         PERFORM 6600-WRITE-AUDIT-TXN
+007810     END-IF.
+007820 6220-EXIT.
+007830     EXIT.
+
+007840*----------------------------------------------------
+007850*6260-WRITE-REJECT.
+007860*WRITES ONE COMMON REJECT-LOG-RECORD FOR A CALCTXN
+007870*FIELD THAT FAILED ITS EDIT CHECK, TAGGING THE FIELD
+007880*VALUE WITH ITS TXN-ID SO THE REJECT CAN BE TRACED
+007890*BACK TO ITS SOURCE RECORD IN A HIGH-VOLUME FILE.
+007900*----------------------------------------------------
+007910 6260-WRITE-REJECT.
+007920     MOVE "CALCULAT" TO REJ-PROGRAM-NAME
+007930     MOVE WS-RUN-DATE TO REJ-RUN-DATE
+007940     MOVE WS-RUN-TIME TO REJ-RUN-TIME
+007950     MOVE EC-FIELD-NAME TO REJ-FIELD-NAME
+007960     MOVE SPACES TO WS-TXN-REJECT-VALUE
+007970     STRING "ID" DELIMITED BY SIZE
+007980         TXN-ID DELIMITED BY SIZE
+007990         ":" DELIMITED BY SIZE
+008000         EC-FIELD-VALUE DELIMITED BY SIZE
+008010         INTO WS-TXN-REJECT-VALUE
+008020     MOVE WS-TXN-REJECT-VALUE TO REJ-FIELD-VALUE
+008030     MOVE EC-REASON-CODE TO REJ-REASON-CODE
+008040     MOVE EC-REASON-TEXT TO REJ-REASON-TEXT
+008050     WRITE REJECT-LOG-RECORD.
+008060 6260-EXIT.
+008070     EXIT.
+
+008080*----------------------------------------------------
+008090*6400-WRITE-ERROR-TXN.
+008100*WRITES THE OFFENDING TRANSACTION TO CALCERR WITH A
+008110*REASON CODE, THE INDEXED-FILE COUNTERPART OF
+008120*2400-WRITE-ERROR.
+008130*----------------------------------------------------
+008140 6400-WRITE-ERROR-TXN.
+008150     MOVE SPACES TO CALCERR-TXN-RECORD
+008160     MOVE TXN-ID TO CET-TXN-ID
+008170     MOVE NUM1 TO CET-NUM1
+008180     MOVE CALC-SYMBOL TO CET-SYMBOL
+008190     MOVE NUM2 TO CET-NUM2
+008200     MOVE WS-REASON-CODE TO CET-REASON-CODE
+008210     MOVE WS-REASON-TEXT TO CET-REASON-TEXT
+008220     WRITE CALCERR-RECORD FROM CALCERR-TXN-RECORD
+008230     STRING "REJECTED - " DELIMITED BY SIZE
+008240         WS-REASON-TEXT DELIMITED BY SIZE
+008250         INTO WS-AUDIT-OUTCOME
+008260     PERFORM 6600-WRITE-AUDIT-TXN.
+008270 6400-EXIT.
+008280     EXIT.
+
+008290*----------------------------------------------------
+008300*6600-WRITE-AUDIT-TXN.
+008310*WRITES ONE AUDIT-LOG-RECORD FOR THE INDEXED
+008320*TRANSACTION JUST ATTEMPTED, INCLUDING ITS TXN-ID, THE
+008330*INDEXED-FILE COUNTERPART OF 2600-WRITE-AUDIT.
+008340*----------------------------------------------------
+008350 6600-WRITE-AUDIT-TXN.
+008360     MOVE "CALCULAT" TO AUDIT-PROGRAM-NAME
+008370     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+008380     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+008390     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+008400     MOVE SPACES TO WS-AUDIT-INPUT
+008410     MOVE TXN-ID TO WS-TXN-ID-ED
+008420     STRING "ID" DELIMITED BY SIZE
+008430         WS-TXN-ID-ED DELIMITED BY SIZE
+008440         " " DELIMITED BY SIZE
+008450         NUM1 DELIMITED BY SIZE
+008460         " " DELIMITED BY SIZE
+008470         CALC-SYMBOL DELIMITED BY SIZE
+008480         " " DELIMITED BY SIZE
+008490         NUM2 DELIMITED BY SIZE
+008500         " = " DELIMITED BY SIZE
+008510         RESULT DELIMITED BY SIZE
+008520         INTO WS-AUDIT-INPUT
+008530     MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUES
+008540     MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+008550     WRITE AUDIT-LOG-RECORD.
+008560 6600-EXIT.
+008570     EXIT.
