@@ -1,43 +1,445 @@
-       identification division.
-       program-id. 99bottles.
-
-       environment division.
-       
-
-       data division.
-       working-storage section.
-       01 bottles pic 99.
-
-       procedure division.
-           set bottles to 99.
-           perform bottle-statement until bottles is equal to 0.
-           stop run.
-
-       bottle-statement.
-           display bottles with no advancing.
-           if bottles is greater than 1
-               display " bottles of beer on the wall!"
-           else
-               display " bottle of beer on the wall!".
-           display bottles with no advancing .
-           if bottles  is greater than 1
-               display " bottles of beer!"
-           else 
-               display " bottle of beer!".
-
-           display "take one down!".
-           display "pass it around!".
-           subtract 1 from bottles.
-           if bottles is greater than 0
-               display bottles with no advancing 
-               if bottles is greater than 1
-                   display " bottles of beer on the wall!"
-               else
-                   display " bottle of beer on the wall!"
-           else 
-               display "no more bottles of beer on the wall!".
-
-           display " ".
-
-       end program 99bottles.
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. 99BOTTLES.
+000030 AUTHOR. J H MILLARD.
+000040 INSTALLATION. HOME OFFICE DATA CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                               *
+000090* 99BOTTLES COUNTS DOWN A BOTTLE-OF-BEER VERSE FROM A STARTING  *
+000100* COUNT TO ZERO.  THE STARTING COUNT COMES FROM A CONTROL       *
+000110* RECORD RATHER THAN BEING WIRED IN, SO THE SAME COUNTDOWN      *
+000120* ENGINE CAN BE REUSED FOR ANY DECREMENTING-COUNTER JOB.  THE   *
+000130* CURRENT COUNT IS CHECKPOINTED AFTER EVERY VERSE SO AN ABENDED *
+000140* RUN PICKS BACK UP WHERE IT LEFT OFF RATHER THAN STARTING      *
+000150* OVER, AND THE VERSES THEMSELVES ARE WRITTEN TO A PRINT FILE   *
+000160* WITH REPORT HEADERS, A RUN DATE AND PAGE BREAKS.              *
+000170*                                                               *
+000180****************************************************************
+000190*MODIFICATION HISTORY
+000200*DATE       INIT DESCRIPTION
+000210*2026-08-09 JHM  REWRITTEN IN STANDARD SHOP FORM.  STARTING
+000220*                COUNT IS NOW READ FROM A CONTROL RECORD
+000230*                INSTEAD OF BEING HARD-CODED AT 99.  ADDED
+000240*                CHECKPOINT/RESTART SUPPORT AND ROUTED THE
+000250*                VERSES TO A HEADED, PAGINATED PRINT FILE
+000260*                INSTEAD OF THE CONSOLE.
+000270****************************************************************
+000280
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT BOTCTL-FILE ASSIGN TO "BOTCTL"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-BOTCTL-STATUS.
+000390
+000400     SELECT BOTCKPT-FILE ASSIGN TO "BOTCKPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-BOTCKPT-STATUS.
+000430
+000440     SELECT BOTRPT-FILE ASSIGN TO "BOTRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-BOTRPT-STATUS.
+000463
+000464     SELECT BOTAUD-FILE ASSIGN TO "BOTAUD"
+000465         ORGANIZATION IS LINE SEQUENTIAL
+000466         FILE STATUS IS WS-BOTAUD-STATUS.
+
+000467     SELECT BOTREJ-FILE ASSIGN TO "BOTREJ"
+000468         ORGANIZATION IS LINE SEQUENTIAL
+000469         FILE STATUS IS WS-BOTREJ-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500*---------------------------------------------------------------
+000510* BOTCTL-FILE - STARTING-COUNT CONTROL RECORD, READ ONCE.
+000520*---------------------------------------------------------------
+000530 FD  BOTCTL-FILE.
+000540 01  BOTCTL-RECORD.
+000550     05  CTL-START-COUNT         PIC 9(03).
+000560     05  FILLER                  PIC X(77).
+000570
+000580*---------------------------------------------------------------
+000590* BOTCKPT-FILE - LAST BOTTLE COUNT WRITTEN, FOR RESTART.
+000600*---------------------------------------------------------------
+000610 FD  BOTCKPT-FILE.
+000620 01  BOTCKPT-RECORD.
+000630     05  CKPT-BOTTLES-COUNT      PIC 9(03).
+000640     05  FILLER                  PIC X(77).
+000650
+000660*---------------------------------------------------------------
+000670* BOTRPT-FILE - PRINT FILE FOR THE COUNTDOWN VERSES.  COLUMN
+000680* ONE OF EACH RECORD IS A STANDARD PRINTER CARRIAGE-CONTROL
+000690* CHARACTER: "1" STARTS A NEW PAGE, " " IS A NORMAL LINE.
+000700*---------------------------------------------------------------
+000710 FD  BOTRPT-FILE.
+000720 01  BOTRPT-RECORD.
+000730     05  RPT-CTL-CHAR            PIC X(01).
+000740     05  RPT-TEXT                PIC X(80).
+000750
+000751*---------------------------------------------------------------
+000752* BOTAUD-FILE - COMMON AUDIT LOG RECORD, ONE PER RUN.  SHARED
+000753* LAYOUT WITH CALCULATOR, GUESS-A-NUMBER AND PALINDROME.
+000754*---------------------------------------------------------------
+000755 FD  BOTAUD-FILE.
+000756 COPY AUDITLOG.
+
+000757*---------------------------------------------------------------
+000758* BOTREJ-FILE - COMMON REJECT LOG RECORD, WRITTEN IF THE
+000759* STARTING COUNT ON BOTCTL FAILS ITS EDIT CHECK.  SHARED
+000760* LAYOUT WITH CALCULATOR, GUESS-A-NUMBER AND PALINDROME.
+000761*---------------------------------------------------------------
+000762 FD  BOTREJ-FILE.
+000763 COPY REJECTREC.
+
+000760 WORKING-STORAGE SECTION.
+000770*---------------------------------------------------------------
+000780* FILE STATUS FIELDS.
+000790*---------------------------------------------------------------
+000800 77  WS-BOTCTL-STATUS            PIC X(02).
+000810     88  WS-BOTCTL-OK                    VALUE "00".
+000820 77  WS-BOTCKPT-STATUS           PIC X(02).
+000830     88  WS-BOTCKPT-OK                   VALUE "00".
+000840 77  WS-BOTRPT-STATUS            PIC X(02).
+000850     88  WS-BOTRPT-OK                    VALUE "00".
+000851 77  WS-BOTAUD-STATUS            PIC X(02).
+000852     88  WS-BOTAUD-OK                    VALUE "00".
+000853 77  WS-BOTREJ-STATUS            PIC X(02).
+000854     88  WS-BOTREJ-OK                    VALUE "00".
+000860
+000870*---------------------------------------------------------------
+000880* THE BOTTLE COUNT AND STARTING/RESTART WORK FIELDS.
+000890*---------------------------------------------------------------
+000900 01  BOTTLES                     PIC 9(03).
+000905 01  WS-BOTTLES-ED                PIC ZZ9.
+000910 77  WS-START-COUNT              PIC 9(03) VALUE 99.
+000920 77  WS-RESUME-SWITCH            PIC X(01) VALUE "N".
+000930     88  WS-RESUMED-RUN                  VALUE "Y".
+000931 77  WS-BOTCTL-FOUND-SWITCH      PIC X(01) VALUE "N".
+000932     88  WS-BOTCTL-FOUND                 VALUE "Y".
+000940
+000950*---------------------------------------------------------------
+000960* PRINT-FILE PAGINATION AND HEADING WORK FIELDS.
+000970*---------------------------------------------------------------
+000980 77  WS-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+000990 77  WS-LINES-PER-PAGE           PIC 9(02) COMP VALUE 30.
+001000 77  WS-LINES-PER-VERSE          PIC 9(02) COMP VALUE 6.
+001010 77  WS-PAGE-COUNT               PIC 9(03) VALUE ZERO.
+001020 01  WS-PAGE-COUNT-ED            PIC ZZ9.
+001030
+001040 01  WS-RUN-DATE-RAW             PIC 9(06).
+001090 01  WS-RUN-DATE-ED              PIC 99/99/99.
+001091
+001092*---------------------------------------------------------------
+001093* TIMESTAMP AND WORK FIELDS FOR THE COMMON AUDIT LOG.
+001094*---------------------------------------------------------------
+001095 77  WS-AUDIT-DATE               PIC 9(08).
+001096 77  WS-AUDIT-TIME               PIC 9(08).
+001097 77  WS-AUDIT-INPUT              PIC X(40).
+001098 77  WS-AUDIT-OUTCOME            PIC X(20).
+
+001099 77  WS-EDIT-SWITCH              PIC X(01) VALUE "Y".
+001101     88  WS-EDIT-VALID                   VALUE "Y".
+001102     88  WS-EDIT-INVALID                 VALUE "N".
+
+001103*---------------------------------------------------------------
+001104* LINKAGE RECORD PASSED TO EDITCHK TO SCREEN THE STARTING
+001105* COUNT FROM BOTCTL BEFORE THE COUNTDOWN BEGINS.
+001106*---------------------------------------------------------------
+001107 COPY EDITCHKREC.
+001100
+001110 PROCEDURE DIVISION.
+001120*---------------------------------------------------------------
+001130* 0000-MAINLINE.
+001140*---------------------------------------------------------------
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001165     IF RETURN-CODE = 16
+001166         CLOSE BOTREJ-FILE
+001167     ELSE
+001170         PERFORM 9000-WRITE-HEADERS THRU 9000-EXIT
+001180         PERFORM 2000-COUNTDOWN THRU 2000-EXIT
+001185             UNTIL BOTTLES = ZERO
+001190         PERFORM 8000-FINISH THRU 8000-EXIT
+001195         MOVE ZERO TO RETURN-CODE
+001196     END-IF
+001200     GOBACK.
+001210
+001220*---------------------------------------------------------------
+001230* 1000-INITIALIZE THRU 1000-EXIT.
+001240*   READS THE STARTING COUNT FROM BOTCTL-FILE, DEFAULTING TO
+001250*   99 IF NO CONTROL RECORD IS PRESENT.  THEN CHECKS BOTCKPT-
+001260*   FILE FOR A CHECKPOINTED COUNT LEFT BY AN EARLIER, UNFINISHED
+001270*   RUN; IF ONE IS FOUND, THE COUNTDOWN RESUMES FROM THERE
+001280*   INSTEAD OF STARTING OVER.
+001290*---------------------------------------------------------------
+001300 1000-INITIALIZE.
+001301     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+001302     ACCEPT WS-AUDIT-TIME FROM TIME
+001303     OPEN OUTPUT BOTREJ-FILE
+001310     OPEN INPUT BOTCTL-FILE
+001320     IF WS-BOTCTL-OK
+001330         READ BOTCTL-FILE
+001340             AT END
+001345                 MOVE SPACES TO BOTCTL-RECORD
+001350                 MOVE 99 TO WS-START-COUNT
+001355             NOT AT END
+001356                 SET WS-BOTCTL-FOUND TO TRUE
+001360         END-READ
+001370         CLOSE BOTCTL-FILE
+001380     ELSE
+001390         MOVE 99 TO WS-START-COUNT
+001400     END-IF
+001410     IF WS-BOTCTL-FOUND
+001411         PERFORM 1050-EDIT-START-COUNT THRU 1050-EXIT
+001412         IF WS-EDIT-VALID
+001420             MOVE CTL-START-COUNT TO WS-START-COUNT
+001413         END-IF
+001430     END-IF
+001440     MOVE WS-START-COUNT TO BOTTLES
+001450
+001460     OPEN INPUT BOTCKPT-FILE
+001470     IF WS-BOTCKPT-OK
+001480         READ BOTCKPT-FILE
+001490             AT END
+001500                 CONTINUE
+001510             NOT AT END
+001520                 MOVE CKPT-BOTTLES-COUNT TO BOTTLES
+001530                 SET WS-RESUMED-RUN TO TRUE
+001540         END-READ
+001550         CLOSE BOTCKPT-FILE
+001560     END-IF
+001570
+001580     ACCEPT WS-RUN-DATE-RAW FROM DATE
+001600     MOVE WS-RUN-DATE-RAW TO WS-RUN-DATE-ED
+001630
+001640     OPEN OUTPUT BOTRPT-FILE
+001641     IF NOT WS-BOTRPT-OK
+001642         DISPLAY "99BOTTLES: UNABLE TO OPEN BOTRPT, STATUS "
+001643             WS-BOTRPT-STATUS
+001644         MOVE 16 TO RETURN-CODE
+001646     ELSE
+001647         OPEN OUTPUT BOTAUD-FILE
+001648     END-IF.
+001650 1000-EXIT.
+001660     EXIT.
+
+001661*---------------------------------------------------------------
+001662* 1050-EDIT-START-COUNT THRU 1050-EXIT.
+001663*   SCREENS THE STARTING COUNT READ FROM BOTCTL FOR A NON-
+001664*   NUMERIC OR ZERO VALUE, SO A BAD CONTROL RECORD IS REJECTED
+001665*   AND LOGGED INSTEAD OF DRIVING A GARBLED OR EMPTY COUNTDOWN.
+001666*   WS-START-COUNT KEEPS ITS DEFAULT OF 99 WHEN THIS FAILS.
+001667*---------------------------------------------------------------
+001668 1050-EDIT-START-COUNT.
+001669     SET WS-EDIT-VALID TO TRUE
+001670     MOVE "STARTCNT" TO EC-FIELD-NAME
+001671     MOVE SPACES TO EC-FIELD-VALUE
+001672     MOVE CTL-START-COUNT TO EC-FIELD-VALUE
+001673     MOVE 3 TO EC-FIELD-LEN
+001674     SET EC-TYPE-NUMERIC TO TRUE
+001675     CALL "EDITCHK" USING EDITCHK-RECORD
+001676     IF EC-FIELD-INVALID
+001677         SET WS-EDIT-INVALID TO TRUE
+001678         PERFORM 1060-WRITE-REJECT THRU 1060-EXIT
+001679     ELSE
+001680         IF CTL-START-COUNT = ZERO
+001681             SET WS-EDIT-INVALID TO TRUE
+001682             MOVE "E204" TO EC-REASON-CODE
+001683             MOVE "START COUNT IS ZERO" TO EC-REASON-TEXT
+001684             PERFORM 1060-WRITE-REJECT THRU 1060-EXIT
+001685         END-IF
+001686     END-IF.
+001687 1050-EXIT.
+001688     EXIT.
+
+001689*---------------------------------------------------------------
+001690* 1060-WRITE-REJECT THRU 1060-EXIT.
+001691*   WRITES ONE COMMON REJECT-LOG-RECORD FOR THE STARTING COUNT
+001692*   THAT FAILED ITS EDIT CHECK, SHARED LAYOUT WITH CALCULATOR,
+001693*   GUESS-A-NUMBER AND PALINDROME.
+001694*---------------------------------------------------------------
+001695 1060-WRITE-REJECT.
+001696     MOVE "99BOTTLE" TO REJ-PROGRAM-NAME
+001697     MOVE WS-AUDIT-DATE TO REJ-RUN-DATE
+001698     MOVE WS-AUDIT-TIME TO REJ-RUN-TIME
+001699     MOVE EC-FIELD-NAME TO REJ-FIELD-NAME
+001701     MOVE EC-FIELD-VALUE TO REJ-FIELD-VALUE
+001702     MOVE EC-REASON-CODE TO REJ-REASON-CODE
+001703     MOVE EC-REASON-TEXT TO REJ-REASON-TEXT
+001704     WRITE REJECT-LOG-RECORD.
+001705 1060-EXIT.
+001706     EXIT.
+001670
+001680*---------------------------------------------------------------
+001690* 2000-COUNTDOWN THRU 2000-EXIT.
+001700*   WRITES ONE VERSE, CHECKPOINTS THE NEW COUNT, AND STARTS A
+001710*   NEW REPORT PAGE WHENEVER THE NEXT VERSE WOULD RUN PAST THE
+001720*   BOTTOM OF THE CURRENT PAGE.
+001730*---------------------------------------------------------------
+001740 2000-COUNTDOWN.
+001750     IF WS-LINE-COUNT + WS-LINES-PER-VERSE > WS-LINES-PER-PAGE
+001760         PERFORM 9000-WRITE-HEADERS THRU 9000-EXIT
+001770     END-IF
+001780     PERFORM 3000-WRITE-VERSE THRU 3000-EXIT
+001790     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+001800 2000-EXIT.
+001810     EXIT.
+001820
+001830*---------------------------------------------------------------
+001840* 3000-WRITE-VERSE THRU 3000-EXIT.
+001850*   WRITES ONE COUNTDOWN VERSE TO THE PRINT FILE AND STEPS
+001860*   BOTTLES DOWN BY ONE.
+001870*---------------------------------------------------------------
+001880 3000-WRITE-VERSE.
+001885     MOVE BOTTLES TO WS-BOTTLES-ED
+001890     MOVE SPACES TO BOTRPT-RECORD
+001900     MOVE " " TO RPT-CTL-CHAR
+001910     IF BOTTLES > 1
+001920         STRING WS-BOTTLES-ED " bottles of beer on the wall!"
+001930             DELIMITED BY SIZE INTO RPT-TEXT
+001940     ELSE
+001950         STRING WS-BOTTLES-ED " bottle of beer on the wall!"
+001960             DELIMITED BY SIZE INTO RPT-TEXT
+001970     END-IF
+001980     WRITE BOTRPT-RECORD
+001990     ADD 1 TO WS-LINE-COUNT
+002000
+002010     MOVE SPACES TO BOTRPT-RECORD
+002020     MOVE " " TO RPT-CTL-CHAR
+002030     IF BOTTLES > 1
+002040         STRING WS-BOTTLES-ED " bottles of beer!"
+002050             DELIMITED BY SIZE INTO RPT-TEXT
+002060     ELSE
+002070         STRING WS-BOTTLES-ED " bottle of beer!"
+002080             DELIMITED BY SIZE INTO RPT-TEXT
+002090     END-IF
+002100     WRITE BOTRPT-RECORD
+002110     ADD 1 TO WS-LINE-COUNT
+002120
+002130     MOVE SPACES TO BOTRPT-RECORD
+002140     MOVE " " TO RPT-CTL-CHAR
+002150     MOVE "Take one down!" TO RPT-TEXT
+002160     WRITE BOTRPT-RECORD
+002170     ADD 1 TO WS-LINE-COUNT
+002180
+002190     MOVE SPACES TO BOTRPT-RECORD
+002200     MOVE " " TO RPT-CTL-CHAR
+002210     MOVE "Pass it around!" TO RPT-TEXT
+002220     WRITE BOTRPT-RECORD
+002230     ADD 1 TO WS-LINE-COUNT
+002240
+002250     SUBTRACT 1 FROM BOTTLES
+002255     MOVE BOTTLES TO WS-BOTTLES-ED
+002260
+002270     MOVE SPACES TO BOTRPT-RECORD
+002280     MOVE " " TO RPT-CTL-CHAR
+002290     IF BOTTLES > 0
+002300         IF BOTTLES > 1
+002310             STRING WS-BOTTLES-ED " bottles of beer on the wall!"
+002320                 DELIMITED BY SIZE INTO RPT-TEXT
+002330         ELSE
+002340             STRING WS-BOTTLES-ED " bottle of beer on the wall!"
+002350                 DELIMITED BY SIZE INTO RPT-TEXT
+002360         END-IF
+002370     ELSE
+002380         MOVE "No more bottles of beer on the wall!" TO RPT-TEXT
+002390     END-IF
+002400     WRITE BOTRPT-RECORD
+002410     ADD 1 TO WS-LINE-COUNT
+002420
+002430     MOVE SPACES TO BOTRPT-RECORD
+002440     MOVE " " TO RPT-CTL-CHAR
+002450     WRITE BOTRPT-RECORD
+002460     ADD 1 TO WS-LINE-COUNT.
+002470 3000-EXIT.
+002480     EXIT.
+002490
+002500*---------------------------------------------------------------
+002510* 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+002520*   REWRITES BOTCKPT-FILE WITH THE CURRENT BOTTLE COUNT AFTER
+002530*   EVERY VERSE.  LINE SEQUENTIAL HAS NO KEYED REWRITE, SO THE
+002540*   FILE IS CLOSED AND REOPENED FOR OUTPUT EACH TIME, WHICH
+002550*   TRUNCATES IT TO THE ONE CURRENT RECORD.
+002560*---------------------------------------------------------------
+002570 4000-WRITE-CHECKPOINT.
+002580     OPEN OUTPUT BOTCKPT-FILE
+002590     MOVE SPACES TO BOTCKPT-RECORD
+002600     MOVE BOTTLES TO CKPT-BOTTLES-COUNT
+002610     WRITE BOTCKPT-RECORD
+002620     CLOSE BOTCKPT-FILE.
+002630 4000-EXIT.
+002640     EXIT.
+002650
+002660*---------------------------------------------------------------
+002670* 8000-FINISH THRU 8000-EXIT.
+002680*   THE COUNTDOWN COMPLETED NORMALLY, SO THE CHECKPOINT FILE IS
+002690*   CLEARED - THERE IS NOTHING LEFT TO RESUME.
+002700*---------------------------------------------------------------
+002710 8000-FINISH.
+002720     OPEN OUTPUT BOTCKPT-FILE
+002730     CLOSE BOTCKPT-FILE
+002740     CLOSE BOTRPT-FILE
+002741     PERFORM 8100-WRITE-AUDIT THRU 8100-EXIT
+002742     CLOSE BOTAUD-FILE
+002743     CLOSE BOTREJ-FILE.
+002750 8000-EXIT.
+002760     EXIT.
+
+002761*---------------------------------------------------------------
+002762* 8100-WRITE-AUDIT THRU 8100-EXIT.
+002763*   WRITES ONE COMMON AUDIT-LOG-RECORD FOR THE RUN JUST
+002764*   COMPLETED, SHARED LAYOUT WITH CALCULATOR, GUESS-A-NUMBER
+002765*   AND PALINDROME.
+002766*---------------------------------------------------------------
+002767 8100-WRITE-AUDIT.
+002768     MOVE "99BOTTLE" TO AUDIT-PROGRAM-NAME
+002769     MOVE WS-AUDIT-DATE TO AUDIT-RUN-DATE
+002770     MOVE WS-AUDIT-TIME TO AUDIT-RUN-TIME
+002771     MOVE "CONSOLE" TO AUDIT-OPERATOR-ID
+002772     MOVE SPACES TO WS-AUDIT-INPUT
+002773     STRING "START COUNT " WS-START-COUNT
+002774         DELIMITED BY SIZE INTO WS-AUDIT-INPUT
+002775     MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUES
+002776     IF WS-RESUMED-RUN
+002777         MOVE "RESUMED/DONE" TO WS-AUDIT-OUTCOME
+002778     ELSE
+002779         MOVE "COMPLETED" TO WS-AUDIT-OUTCOME
+002780     END-IF
+002781     MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+002782     WRITE AUDIT-LOG-RECORD.
+002783 8100-EXIT.
+002784     EXIT.
+002770
+002780*---------------------------------------------------------------
+002790* 9000-WRITE-HEADERS THRU 9000-EXIT.
+002800*   STARTS A NEW REPORT PAGE: A TITLE LINE, A RUN-DATE AND
+002810*   PAGE-NUMBER LINE, AND A BLANK SEPARATOR LINE.
+002820*---------------------------------------------------------------
+002830 9000-WRITE-HEADERS.
+002840     ADD 1 TO WS-PAGE-COUNT
+002850     MOVE WS-PAGE-COUNT TO WS-PAGE-COUNT-ED
+002860     MOVE SPACES TO BOTRPT-RECORD
+002870     MOVE "1" TO RPT-CTL-CHAR
+002880     MOVE "99 BOTTLES OF BEER - COUNTDOWN REPORT" TO RPT-TEXT
+002890     WRITE BOTRPT-RECORD
+002900
+002910     MOVE SPACES TO BOTRPT-RECORD
+002920     MOVE " " TO RPT-CTL-CHAR
+002930     STRING "RUN DATE: " WS-RUN-DATE-ED "     PAGE: "
+002940             WS-PAGE-COUNT-ED DELIMITED BY SIZE INTO RPT-TEXT
+002950     WRITE BOTRPT-RECORD
+002960
+002970     MOVE SPACES TO BOTRPT-RECORD
+002980     MOVE " " TO RPT-CTL-CHAR
+002990     WRITE BOTRPT-RECORD
+003000
+003010     MOVE ZERO TO WS-LINE-COUNT.
+003020 9000-EXIT.
+003030     EXIT.
+003040
+003050 END PROGRAM 99BOTTLES.
