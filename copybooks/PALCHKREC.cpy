@@ -0,0 +1,21 @@
+000010*PALCHKREC.CPY
+000020*SHARED LINKAGE LAYOUT FOR THE PALCHECK SYMMETRIC-
+000030*STRING VALIDATION ROUTINE.
+000040*
+000050*ANY PROGRAM THAT NEEDS TO KNOW WHETHER A CODE FIELD
+000060*READS THE SAME FORWARDS AND BACKWARDS (IGNORING CASE,
+000070*SPACES AND PUNCTUATION) MOVES THE CODE INTO
+000080*PC-INPUT-CODE, SETS PC-INPUT-LENGTH TO ITS ENTERED
+000090*LENGTH, AND CALLS "PALCHECK" USING THIS RECORD.
+000100*
+000110*MODIFICATION HISTORY
+000120*DATE       INIT DESCRIPTION
+000130*2026-08-09 JHM  ORIGINAL COPYBOOK, PULLED OUT OF
+000140*                PALINDROME.CBL'S COMPARISON LOGIC SO
+000150*                OTHER PROGRAMS CAN SHARE IT.
+000160 01  PALCHK-RECORD.
+000170     05  PC-INPUT-CODE          PIC X(80).
+000180     05  PC-INPUT-LENGTH        PIC 9(03).
+000190     05  PC-RESULT-FLAG         PIC X(01).
+000200         88  PC-IS-PALINDROME           VALUE "Y".
+000210         88  PC-NOT-PALINDROME          VALUE "N".
