@@ -0,0 +1,20 @@
+000010*REJECTREC.CPY
+000020*SHARED REJECT LOG RECORD LAYOUT.
+000030*
+000040*USED BY CALCULATOR, GUESS-A-NUMBER, PALINDROME AND
+000050*99BOTTLES TO WRITE A COMMON RECORD FOR EVERY INPUT
+000060*FIELD THAT FAILS AN EDITCHK VALIDATION, SO ONE BAD
+000070*ENTRY IS SKIPPED AND LOGGED INSTEAD OF ABENDING THE
+000080*REST OF A BATCH RUN.
+000090*
+000100*MODIFICATION HISTORY
+000110*DATE       INIT DESCRIPTION
+000120*2026-08-09 JHM  ORIGINAL COPYBOOK.
+000130 01  REJECT-LOG-RECORD.
+000140     05  REJ-PROGRAM-NAME           PIC X(08).
+000150     05  REJ-RUN-DATE               PIC X(08).
+000160     05  REJ-RUN-TIME               PIC X(08).
+000170     05  REJ-FIELD-NAME             PIC X(08).
+000180     05  REJ-FIELD-VALUE            PIC X(60).
+000190     05  REJ-REASON-CODE            PIC X(04).
+000200     05  REJ-REASON-TEXT            PIC X(30).
