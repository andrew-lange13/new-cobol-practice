@@ -0,0 +1,30 @@
+000010*EDITCHKREC.CPY
+000020*SHARED LINKAGE LAYOUT FOR THE EDITCHK FIELD-EDIT
+000030*VALIDATION ROUTINE.
+000040*
+000050*ANY PROGRAM THAT NEEDS TO KNOW WHETHER A KEY INPUT
+000060*FIELD IS BLANK, NON-NUMERIC WHERE A NUMBER IS
+000070*EXPECTED, OR NON-ALPHABETIC WHERE A LETTER IS
+000080*EXPECTED, MOVES THE FIELD'S TEXT INTO EC-FIELD-VALUE,
+000090*SETS EC-FIELD-NAME, EC-FIELD-LEN AND EC-FIELD-TYPE, AND
+000100*CALLS "EDITCHK" USING THIS RECORD.  EC-RESULT-FLAG AND,
+000110*IF INVALID, EC-REASON-CODE/EC-REASON-TEXT COME BACK SET.
+000120*
+000130*MODIFICATION HISTORY
+000140*DATE       INIT DESCRIPTION
+000150*2026-08-09 JHM  ORIGINAL COPYBOOK, MODELED ON PALCHKREC
+000160*                SO EVERY PROGRAM SCREENS ITS KEY BATCH
+000170*                AND INTERACTIVE INPUTS THE SAME WAY.
+000180 01  EDITCHK-RECORD.
+000190     05  EC-FIELD-NAME              PIC X(08).
+000200     05  EC-FIELD-VALUE             PIC X(60).
+000210     05  EC-FIELD-LEN               PIC 9(03).
+000220     05  EC-FIELD-TYPE              PIC X(01).
+000230         88  EC-TYPE-NUMERIC                VALUE "N".
+000240         88  EC-TYPE-ALPHA                  VALUE "A".
+000250         88  EC-TYPE-ANY                    VALUE "X".
+000260     05  EC-RESULT-FLAG             PIC X(01).
+000270         88  EC-FIELD-VALID                 VALUE "Y".
+000280         88  EC-FIELD-INVALID               VALUE "N".
+000290     05  EC-REASON-CODE             PIC X(04).
+000300     05  EC-REASON-TEXT             PIC X(30).
