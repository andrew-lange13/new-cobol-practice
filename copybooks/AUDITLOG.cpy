@@ -0,0 +1,18 @@
+000010*AUDITLOG.CPY
+000020*SHARED AUDIT LOG RECORD LAYOUT.
+000030*
+000040*USED BY CALCULATOR, GUESS-A-NUMBER, PALINDROME AND
+000050*99BOTTLES TO WRITE A COMMON AUDIT TRAIL RECORD FOR
+000060*EACH PROGRAM RUN SO THE DAILY LOGS CAN BE REVIEWED
+000070*TOGETHER ACROSS ALL FOUR PROGRAMS.
+000080*
+000090*MODIFICATION HISTORY
+000100*DATE       INIT DESCRIPTION
+000110*2026-08-09 JHM  ORIGINAL COPYBOOK.
+000120 01  AUDIT-LOG-RECORD.
+000130     05  AUDIT-PROGRAM-NAME         PIC X(08).
+000140     05  AUDIT-RUN-DATE             PIC X(08).
+000150     05  AUDIT-RUN-TIME             PIC X(08).
+000160     05  AUDIT-OPERATOR-ID          PIC X(08).
+000170     05  AUDIT-INPUT-VALUES         PIC X(40).
+000180     05  AUDIT-OUTCOME              PIC X(20).
