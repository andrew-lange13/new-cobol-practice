@@ -0,0 +1,76 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EDITCHK.
+000030 AUTHOR. J H MILLARD.
+000040 INSTALLATION. HOME OFFICE DATA CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*                                                               *
+000090* EDITCHK IS A CALLABLE UTILITY THAT SCREENS ONE INPUT FIELD    *
+000100* FOR THE KINDS OF BAD DATA THAT WOULD OTHERWISE ABEND OR       *
+000110* CORRUPT A CALCULATION FURTHER DOWNSTREAM: A BLANK FIELD, A    *
+000120* NUMERIC FIELD CONTAINING NON-DIGIT CHARACTERS, OR AN          *
+000130* ALPHABETIC FIELD CONTAINING SOMETHING OTHER THAN LETTERS.     *
+000140* THE CALLER MOVES THE FIELD'S TEXT INTO EC-FIELD-VALUE, SETS   *
+000150* EC-FIELD-NAME, EC-FIELD-LEN TO THE FIELD'S ENTERED LENGTH AND *
+000160* EC-FIELD-TYPE, AND CALLS THIS PROGRAM USING THE SHARED        *
+000170* EDITCHKREC LAYOUT.  ON RETURN EC-RESULT-FLAG TELLS THE CALLER *
+000180* YES OR NO, AND IF NO, EC-REASON-CODE/EC-REASON-TEXT SAY WHY   *
+000190* SO THE CALLER CAN WRITE A REJECT-LOG-RECORD.                  *
+000200*                                                               *
+000210****************************************************************
+000220*MODIFICATION HISTORY
+000230*DATE       INIT DESCRIPTION
+000240*2026-08-09 JHM  ORIGINAL PROGRAM, MODELED ON PALCHECK SO EVERY
+000250*                PROGRAM IN THE SHOP EDITS ITS KEY INPUTS THE
+000260*                SAME WAY.
+000270****************************************************************
+000280
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330
+000340 DATA DIVISION.
+000350 WORKING-STORAGE SECTION.
+000360
+000370 LINKAGE SECTION.
+000380 COPY EDITCHKREC.
+000390
+000400 PROCEDURE DIVISION USING EDITCHK-RECORD.
+000410*---------------------------------------------------------------
+000420* 0000-MAINLINE.
+000430*---------------------------------------------------------------
+000440 0000-MAINLINE.
+000450     SET EC-FIELD-VALID TO TRUE
+000460     MOVE SPACES TO EC-REASON-CODE
+000470     MOVE SPACES TO EC-REASON-TEXT
+000480     IF EC-FIELD-LEN = ZERO
+000490             OR EC-FIELD-VALUE(1:EC-FIELD-LEN) = SPACES
+000500         SET EC-FIELD-INVALID TO TRUE
+000510         MOVE "E200" TO EC-REASON-CODE
+000520         MOVE "FIELD IS BLANK" TO EC-REASON-TEXT
+000530     ELSE
+000540         EVALUATE TRUE
+000550             WHEN EC-TYPE-NUMERIC
+000560                 IF EC-FIELD-VALUE(1:EC-FIELD-LEN) NOT NUMERIC
+000570                     SET EC-FIELD-INVALID TO TRUE
+000580                     MOVE "E201" TO EC-REASON-CODE
+000590                     MOVE "FIELD IS NOT NUMERIC" TO
+000600                         EC-REASON-TEXT
+000610                 END-IF
+000620             WHEN EC-TYPE-ALPHA
+000630                 IF EC-FIELD-VALUE(1:EC-FIELD-LEN) NOT
+000640                         ALPHABETIC
+000650                     SET EC-FIELD-INVALID TO TRUE
+000660                     MOVE "E202" TO EC-REASON-CODE
+000670                     MOVE "FIELD IS NOT ALPHABETIC" TO
+000680                         EC-REASON-TEXT
+000690                 END-IF
+000700             WHEN OTHER
+000710                 CONTINUE
+000720         END-EVALUATE
+000730     END-IF
+000740     GOBACK.
+000750
+000760 END PROGRAM EDITCHK.
