@@ -1,29 +1,697 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUESS-A-NUMBER.
-
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       01 NUM PIC 9(8).
-       01 RANDOM-NUM PIC 99.
-       01 GUESS PIC 99.
-
-       PROCEDURE DIVISION.
-           ACCEPT NUM FROM TIME
-           COMPUTE RANDOM-NUM =
-               FUNCTION REM(FUNCTION RANDOM(NUM) * 1000, 10) + 1
-
-           DISPLAY "Guess a number between 1 and 10:"
-
-           PERFORM FOREVER
-               ACCEPT GUESS
-
-               IF GUESS > RANDOM-NUM
-                   DISPLAY "Your guess was too high."
-               ELSE IF GUESS < RANDOM-NUM
-                   DISPLAY "Your guess was too low."
-               ELSE
-                   DISPLAY "Good guess!"
-                   EXIT PERFORM
-               END-PERFORM
-
-               STOP RUN.
+000010*==================================================
+000020*GUESSNUMBER.CBL
+000030*
+000040*NUMBER-GUESSING GAME.  RUNS AS A ONE-SHOT INTERACTIVE
+000050*GAME (THE ORIGINAL BEHAVIOR) WHEN NO GUESSCTL CONTROL
+000060*RECORD IS PRESENT.  WHEN GUESSCTL REQUESTS "SESSION"
+000070*MODE THE PROGRAM PLAYS ONE ATTEMPT-LIMITED ROUND AND
+000080*LOGS EVERY GUESS TO A SESSION RECORD FILE FOR
+000090*ONBOARDING/CERTIFICATION TRACKING.  "TOURN" MODE
+000100*PLAYS A MULTI-ROUND CONTEST WITH THE SAME LOGGING,
+000110*A HIGH-SCORE FILE, AND CHECKPOINT/RESTART SUPPORT SO
+000120*A CANCELLED TOURNAMENT SESSION CAN RESUME WHERE IT
+000130*LEFT OFF.
+000140*
+000150*AUTHOR.       J H MORRISON, DATA CONTROL UNIT.
+000160*INSTALLATION. HOME OFFICE DATA CENTER.
+000170*DATE-WRITTEN. 2026-08-09.
+000180*
+000190*MODIFICATION HISTORY
+000200*DATE       INIT DESCRIPTION
+000210*2026-08-09 JHM  ADDED GUESSCTL-DRIVEN SESSION AND
+000220*                TOURNAMENT MODES.  SESSION MODE LOGS
+000230*                EVERY GUESS TO GUESSSES FOR TRAINEE
+000240*                ONBOARDING.  LOW/HIGH RANGE AND SEED
+000250*                NOW COME FROM GUESSCTL SO QA CAN
+000260*                REPLAY AN EXACT GAME.
+000270*2026-08-09 JHM  ADDED A CONFIGURABLE MAX-ATTEMPTS
+000280*                LIMIT (A ROUND WITH NO GUESSES LEFT
+000290*                IS SCORED A LOSS) AND A GUESSHI
+000300*                HIGH-SCORE FILE OF FEWEST ATTEMPTS
+000310*                TAKEN PER TRAINEE.
+000320*2026-08-09 JHM  ADDED TOURN MODE: A MULTI-ROUND
+000330*                CONTEST THAT CHECKPOINTS ROUND
+000340*                NUMBER, PLAYER AND ATTEMPTS
+000350*                REMAINING TO GUESSCKPT AFTER EVERY
+000360*                GUESS SO A CANCELLED SESSION RESUMES
+000370*                INSTEAD OF STARTING OVER.
+000380*==================================================
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. GUESS-A-NUMBER.
+000410 AUTHOR. J H MORRISON.
+000420 INSTALLATION. HOME OFFICE DATA CENTER.
+000430 DATE-WRITTEN. 2026-08-09.
+000440 DATE-COMPILED.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT GUESSCTL-FILE ASSIGN TO "GUESSCTL"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-GUESSCTL-STATUS.
+000520     SELECT GUESSSES-FILE ASSIGN TO "GUESSSES"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-GUESSSES-STATUS.
+000550     SELECT GUESSHI-FILE ASSIGN TO "GUESSHI"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-GUESSHI-STATUS.
+000580     SELECT GUESSCKPT-FILE ASSIGN TO "GUESSCKPT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-GUESSCKPT-STATUS.
+000601     SELECT GUESSAUD-FILE ASSIGN TO "GUESSAUD"
+000602         ORGANIZATION IS LINE SEQUENTIAL
+000603         FILE STATUS IS WS-GUESSAUD-STATUS.
+000604     SELECT GUESSREJ-FILE ASSIGN TO "GUESSREJ"
+000605         ORGANIZATION IS LINE SEQUENTIAL
+000606         FILE STATUS IS WS-GUESSREJ-STATUS.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  GUESSCTL-FILE.
+000650 01  GUESSCTL-RECORD.
+000660     05  CTL-RUN-MODE           PIC X(08).
+000670     05  CTL-LOW-BOUND          PIC 9(03).
+000680     05  CTL-HIGH-BOUND         PIC 9(03).
+000690     05  CTL-SEED               PIC 9(08).
+000700     05  CTL-MAX-ATTEMPTS       PIC 9(03).
+000710     05  CTL-PLAYER-ID          PIC X(08).
+000720     05  CTL-ROUND-COUNT        PIC 9(03).
+000730     05  FILLER                 PIC X(52).
+000740
+000750*ONE RECORD PER GUESS, WRITTEN IN SESSION AND
+000760*TOURNAMENT MODES SO A TRAINEE'S PROGRESS CAN BE
+000770*TRACKED ACROSS RUNS.
+000780 FD  GUESSSES-FILE.
+000790 01  GUESSSES-RECORD.
+000800     05  SES-PLAYER-ID          PIC X(08).
+000810     05  SES-FILL-1             PIC X(01).
+000820     05  SES-ROUND-NO           PIC 9(03).
+000830     05  SES-FILL-2             PIC X(01).
+000840     05  SES-ATTEMPT-NO         PIC 9(03).
+000850     05  SES-FILL-3             PIC X(01).
+000860     05  SES-GUESS              PIC 9(03).
+000870     05  SES-FILL-4             PIC X(01).
+000880     05  SES-OUTCOME            PIC X(12).
+000890     05  SES-FILL-5             PIC X(01).
+000900     05  SES-RUN-DATE           PIC 9(08).
+000910     05  SES-FILL-6             PIC X(01).
+000920     05  SES-RUN-TIME           PIC 9(08).
+000930
+000940*HIGH-SCORE FILE.  ONE RECORD PER TRAINEE, HOLDING
+000950*THE FEWEST ATTEMPTS THEY HAVE EVER TAKEN TO WIN A
+000960*ROUND.  READ INTO A TABLE AT STARTUP, UPDATED IN
+000970*STORAGE, AND REWRITTEN IN FULL AS ROUNDS ARE WON.
+000980 FD  GUESSHI-FILE.
+000990 01  GUESSHI-RECORD.
+001000     05  HI-PLAYER-ID           PIC X(08).
+001010     05  HI-FILL-1              PIC X(01).
+001020     05  HI-BEST-ATTEMPTS       PIC 9(03).
+001030
+001040*RESTART/CHECKPOINT FILE FOR TOURNAMENT MODE.  WRITTEN
+001050*AFTER EVERY GUESS SO A CANCELLED TOURNAMENT SESSION
+001060*RESUMES FROM THE LAST COMPLETED GUESS INSTEAD OF THE
+001070*START OF THE ROUND.
+001080 FD  GUESSCKPT-FILE.
+001090 01  GUESSCKPT-RECORD.
+001100     05  CKPT-ROUND-NO          PIC 9(03).
+001110     05  CKPT-FILL-1            PIC X(01).
+001120     05  CKPT-PLAYER-ID         PIC X(08).
+001130     05  CKPT-FILL-2            PIC X(01).
+001140     05  CKPT-TARGET-NUM        PIC 9(03).
+001150     05  CKPT-FILL-3            PIC X(01).
+001160     05  CKPT-ATTEMPTS-REM      PIC 9(03).
+001170     05  CKPT-FILL-4            PIC X(01).
+001180     05  CKPT-LOW-BOUND         PIC 9(03).
+001190     05  CKPT-FILL-5            PIC X(01).
+001200     05  CKPT-HIGH-BOUND        PIC 9(03).
+001201     05  CKPT-FILL-6            PIC X(01).
+001202     05  CKPT-ATTEMPTS-USED     PIC 9(03).
+001210
+001211*ONE AUDIT-LOG-RECORD PER ROUND OUTCOME, SHARED LAYOUT WITH
+001212*CALCULATOR, PALINDROME AND 99BOTTLES SO THE DAILY LOGS CAN
+001213*BE REVIEWED TOGETHER ACROSS ALL FOUR PROGRAMS.
+001214 FD  GUESSAUD-FILE.
+001215 COPY AUDITLOG.
+001216
+001217*ONE REJECT-LOG-RECORD PER GUESS THAT FAILS ITS EDIT
+001218*CHECK, SHARED LAYOUT WITH CALCULATOR, PALINDROME AND
+001219*99BOTTLES.
+001219 FD  GUESSREJ-FILE.
+001219 COPY REJECTREC.
+001219
+001220 WORKING-STORAGE SECTION.
+001230 77  WS-GUESSCTL-STATUS     PIC X(02).
+001240     88  WS-GUESSCTL-OK             VALUE "00".
+001250 77  WS-GUESSSES-STATUS     PIC X(02).
+001260     88  WS-GUESSSES-OK             VALUE "00".
+001270 77  WS-GUESSHI-STATUS      PIC X(02).
+001280     88  WS-GUESSHI-OK              VALUE "00".
+001290 77  WS-GUESSCKPT-STATUS    PIC X(02).
+001300     88  WS-GUESSCKPT-OK            VALUE "00".
+001301 77  WS-GUESSAUD-STATUS     PIC X(02).
+001302     88  WS-GUESSAUD-OK             VALUE "00".
+001303 77  WS-GUESSREJ-STATUS     PIC X(02).
+001304     88  WS-GUESSREJ-OK             VALUE "00".
+001310
+001320*RUN-MODE SWITCH.  "INTERACT" IS THE ORIGINAL ONE-SHOT
+001330*GAME; "SESSION" IS A LOGGED CERTIFICATION ROUND;
+001340*"TOURN" IS A CHECKPOINTED MULTI-ROUND CONTEST.
+001350 77  WS-RUN-MODE            PIC X(08) VALUE "INTERACT".
+001360     88  WS-INTERACT-MODE           VALUE "INTERACT".
+001370     88  WS-SESSION-MODE            VALUE "SESSION".
+001380     88  WS-TOURN-MODE              VALUE "TOURN".
+001390
+001400 77  WS-LOW-BOUND           PIC 9(03) VALUE 1.
+001410 77  WS-HIGH-BOUND          PIC 9(03) VALUE 10.
+001420 77  WS-SEED                PIC 9(08).
+001430 77  WS-MAX-ATTEMPTS        PIC 9(03) VALUE 0.
+001440 77  WS-ATTEMPTS-REMAINING  PIC 9(03).
+001450 77  WS-ATTEMPT-NO          PIC 9(03).
+001460 77  WS-ROUND-NO            PIC 9(03).
+001470 77  WS-ROUND-COUNT         PIC 9(03) VALUE 1.
+001480 77  WS-PLAYER-ID           PIC X(08) VALUE "TRAINEE".
+001490 77  WS-TARGET-NUM          PIC 9(03).
+001500 77  WS-RANGE-SIZE          PIC 9(05).
+001510 77  WS-RUN-DATE            PIC 9(08).
+001520 77  WS-RUN-TIME            PIC 9(08).
+001530 77  NUM                    PIC 9(08).
+001540 77  GUESS                  PIC 9(03).
+001539 77  WS-GUESS-INPUT         PIC X(03).
+001538 77  WS-GUESS-LEN           PIC 9(03).
+001541 77  WS-AUDIT-INPUT         PIC X(40).
+001542 77  WS-AUDIT-OUTCOME       PIC X(20).
+001550
+001560 77  WS-ROUND-DONE-SW       PIC X(01) VALUE "N".
+001570     88  WS-ROUND-DONE              VALUE "Y".
+001580 77  WS-ROUND-WON-SW        PIC X(01) VALUE "N".
+001590     88  WS-ROUND-WON               VALUE "Y".
+001600 77  WS-CKPT-FOUND-SW       PIC X(01) VALUE "N".
+001610     88  WS-CKPT-FOUND              VALUE "Y".
+001620 77  WS-LOGGING-SW          PIC X(01) VALUE "N".
+001630     88  WS-LOGGING-ON              VALUE "Y".
+001640 77  WS-HI-FOUND-SW         PIC X(01) VALUE "N".
+001650     88  WS-HI-FOUND                VALUE "Y".
+001651 77  WS-EDIT-SWITCH         PIC X(01) VALUE "Y".
+001652     88  WS-EDIT-VALID              VALUE "Y".
+001653     88  WS-EDIT-INVALID            VALUE "N".
+001654
+001655*LINKAGE RECORD PASSED TO EDITCHK TO SCREEN EACH GUESS
+001656*BEFORE IT IS COMPARED TO THE TARGET NUMBER.
+001657 COPY EDITCHKREC.
+001660
+001670*HIGH-SCORE TABLE, LOADED FROM GUESSHI AT STARTUP AND
+001680*REWRITTEN IN FULL EVERY TIME A ROUND IS WON.
+001690 01  WS-HISCORE-TABLE.
+001700     05  WS-HISCORE-ENTRY OCCURS 50 TIMES
+001710                          INDEXED BY HS-IDX.
+001720         10  WS-HS-PLAYER-ID    PIC X(08).
+001730         10  WS-HS-BEST         PIC 9(03).
+001740 77  WS-HISCORE-COUNT       PIC 9(03) VALUE 0.
+001750
+001760 PROCEDURE DIVISION.
+001770
+001780*----------------------------------------------------
+001790*0000-MAINLINE.
+001800*DECIDES BETWEEN INTERACTIVE, SESSION AND TOURNAMENT
+001810*MODES BASED ON THE GUESSCTL CONTROL FILE, THEN RUNS
+001820*THE APPROPRIATE PROCESSING.
+001830*----------------------------------------------------
+001840 0000-MAINLINE.
+001850     PERFORM 1000-INITIALIZE
+001855     IF RETURN-CODE NOT = 16
+001860         EVALUATE TRUE
+001870             WHEN WS-TOURN-MODE
+001880                 PERFORM 6000-TOURNAMENT THRU 6000-EXIT
+001890             WHEN WS-SESSION-MODE
+001900                 PERFORM 5000-SESSION-ROUND THRU 5000-EXIT
+001910             WHEN OTHER
+001920                 PERFORM 3000-INTERACTIVE-GAME THRU 3000-EXIT
+001930         END-EVALUATE
+001931     END-IF
+001935     IF WS-LOGGING-ON
+001936         CLOSE GUESSSES-FILE
+001937         CLOSE GUESSAUD-FILE
+001939     END-IF
+001939     CLOSE GUESSREJ-FILE
+001938     IF RETURN-CODE NOT = 16
+001941         MOVE ZERO TO RETURN-CODE
+001942     END-IF
+001940     GOBACK.
+001950
+001960*----------------------------------------------------
+001970*1000-INITIALIZE.
+001980*LOOKS FOR A GUESSCTL CONTROL RECORD REQUESTING
+001990*SESSION OR TOURNAMENT MODE.  WHEN GUESSCTL IS NOT
+002000*PRESENT THE PROGRAM RUNS EXACTLY AS IT ALWAYS HAS,
+002010*A SINGLE UNLIMITED-ATTEMPT GAME AGAINST 1-10.
+002020*----------------------------------------------------
+002030 1000-INITIALIZE.
+002040     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002050     ACCEPT WS-RUN-TIME FROM TIME
+002052     MOVE 1 TO WS-ROUND-NO
+002055     OPEN OUTPUT GUESSREJ-FILE
+002056     IF NOT WS-GUESSREJ-OK
+002057         DISPLAY "GUESSNUM: UNABLE TO OPEN GUESSREJ, STATUS "
+002058             WS-GUESSREJ-STATUS
+002059         MOVE 16 TO RETURN-CODE
+002059     END-IF
+002060     OPEN INPUT GUESSCTL-FILE
+002070     IF WS-GUESSCTL-OK
+002080         READ GUESSCTL-FILE
+002090             AT END
+002100                 MOVE SPACES TO GUESSCTL-RECORD
+002110         END-READ
+002120         CLOSE GUESSCTL-FILE
+002130         IF CTL-RUN-MODE = "SESSION" OR CTL-RUN-MODE = "TOURN"
+002140             MOVE CTL-RUN-MODE TO WS-RUN-MODE
+002150             SET WS-LOGGING-ON TO TRUE
+002160         END-IF
+002170         IF CTL-LOW-BOUND > 0 AND CTL-HIGH-BOUND > CTL-LOW-BOUND
+002180             MOVE CTL-LOW-BOUND TO WS-LOW-BOUND
+002190             MOVE CTL-HIGH-BOUND TO WS-HIGH-BOUND
+002200         END-IF
+002210         IF CTL-SEED > 0
+002220             MOVE CTL-SEED TO WS-SEED
+002230         END-IF
+002240         IF CTL-MAX-ATTEMPTS > 0
+002250             MOVE CTL-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+002260         ELSE
+002270             IF NOT WS-INTERACT-MODE
+002280                 MOVE 10 TO WS-MAX-ATTEMPTS
+002290             END-IF
+002300         END-IF
+002310         IF CTL-PLAYER-ID NOT = SPACES
+002320             MOVE CTL-PLAYER-ID TO WS-PLAYER-ID
+002330         END-IF
+002340         IF CTL-ROUND-COUNT > 0
+002350             MOVE CTL-ROUND-COUNT TO WS-ROUND-COUNT
+002360         END-IF
+002370     END-IF
+002380     IF WS-LOGGING-ON
+002390         OPEN OUTPUT GUESSSES-FILE
+002391         IF NOT WS-GUESSSES-OK
+002392             DISPLAY "GUESSNUM: UNABLE TO OPEN GUESSSES, STATUS "
+002393                 WS-GUESSSES-STATUS
+002394             MOVE 16 TO RETURN-CODE
+002396         END-IF
+002395         OPEN OUTPUT GUESSAUD-FILE
+002397         IF NOT WS-GUESSAUD-OK
+002398             DISPLAY "GUESSNUM: UNABLE TO OPEN GUESSAUD, STATUS "
+002399                 WS-GUESSAUD-STATUS
+002401             MOVE 16 TO RETURN-CODE
+002402         END-IF
+002400         PERFORM 1900-LOAD-HISCORE THRU 1900-EXIT
+002410     END-IF.
+002420
+002430*----------------------------------------------------
+002440*1900-LOAD-HISCORE.
+002450*READS ANY EXISTING GUESSHI RECORDS INTO THE
+002460*IN-STORAGE HIGH-SCORE TABLE BEFORE PLAY BEGINS.
+002470*----------------------------------------------------
+002480 1900-LOAD-HISCORE.
+002490     MOVE 0 TO WS-HISCORE-COUNT
+002500     OPEN INPUT GUESSHI-FILE
+002510     IF WS-GUESSHI-OK
+002520         PERFORM 1910-LOAD-ONE-ENTRY THRU 1910-EXIT
+002530             UNTIL WS-GUESSHI-STATUS = "10"
+002540         CLOSE GUESSHI-FILE
+002550     END-IF.
+002560 1900-EXIT.
+002570     EXIT.
+002580
+002590 1910-LOAD-ONE-ENTRY.
+002600     READ GUESSHI-FILE
+002610         AT END
+002620             MOVE "10" TO WS-GUESSHI-STATUS
+002630         NOT AT END
+002640             ADD 1 TO WS-HISCORE-COUNT
+002650             MOVE HI-PLAYER-ID
+002660                 TO WS-HS-PLAYER-ID(WS-HISCORE-COUNT)
+002670             MOVE HI-BEST-ATTEMPTS
+002680                 TO WS-HS-BEST(WS-HISCORE-COUNT)
+002690     END-READ.
+002700 1910-EXIT.
+002710     EXIT.
+002720
+002730*----------------------------------------------------
+002740*2000-PICK-TARGET.
+002750*PICKS THE NUMBER TO BE GUESSED, WITHIN THE
+002760*CONFIGURED LOW/HIGH RANGE.  A NON-ZERO SEED MAKES
+002770*THE GAME REPRODUCIBLE FOR QA OR A REPLAYED ROUND.
+002775*WS-ROUND-NO IS FOLDED INTO THE SEED BY A LARGE STEP SO
+002776*EACH ROUND OF A MULTI-ROUND SESSION STILL GETS A
+002777*DIFFERENT TARGET FROM A FIXED CTL-SEED.
+002780*----------------------------------------------------
+002790 2000-PICK-TARGET.
+002800     IF WS-SEED = 0
+002810         ACCEPT NUM FROM TIME
+002820     ELSE
+002830         COMPUTE NUM = WS-SEED + (WS-ROUND-NO * 7919)
+002840     END-IF
+002850     COMPUTE WS-RANGE-SIZE = WS-HIGH-BOUND - WS-LOW-BOUND + 1
+002860     COMPUTE WS-TARGET-NUM =
+002870         FUNCTION REM(FUNCTION RANDOM(NUM) * 1000, WS-RANGE-SIZE)
+002880         + WS-LOW-BOUND.
+002890 2000-EXIT.
+002900     EXIT.
+002910
+002920*----------------------------------------------------
+002930*3000-INTERACTIVE-GAME.
+002940*ORIGINAL ONE-SHOT INTERACTIVE GAME, UNLIMITED
+002950*ATTEMPTS, NO LOGGING.
+002960*----------------------------------------------------
+002970 3000-INTERACTIVE-GAME.
+002980     PERFORM 2000-PICK-TARGET THRU 2000-EXIT
+002990     DISPLAY "Guess a number between " WS-LOW-BOUND
+003000         " and " WS-HIGH-BOUND ":"
+003010     PERFORM 3100-ONE-GUESS THRU 3100-EXIT
+003020         UNTIL WS-ROUND-DONE.
+003030 3000-EXIT.
+003040     EXIT.
+003050
+003060 3100-ONE-GUESS.
+003065     PERFORM 4050-GET-GUESS THRU 4050-EXIT
+003080     IF GUESS > WS-TARGET-NUM
+003090         DISPLAY "Your guess was too high."
+003100     ELSE
+003110         IF GUESS < WS-TARGET-NUM
+003120             DISPLAY "Your guess was too low."
+003130         ELSE
+003140             DISPLAY "Good guess!"
+003150             SET WS-ROUND-DONE TO TRUE
+003160         END-IF
+003170     END-IF.
+003180 3100-EXIT.
+003190     EXIT.
+003200
+003210*----------------------------------------------------
+003220*4000-PLAY-ROUND.
+003230*PLAYS ONE ATTEMPT-LIMITED ROUND, LOGGING EVERY GUESS
+003240*WHEN LOGGING IS ON AND CHECKPOINTING AFTER EVERY
+003250*GUESS WHEN RUNNING AS PART OF A TOURNAMENT.  IF
+003260*WS-CKPT-FOUND IS SET ON ENTRY THE ROUND RESUMES
+003270*MID-PLAY FROM THE LAST CHECKPOINTED GUESS INSTEAD OF
+003280*PICKING A NEW TARGET NUMBER.
+003290*----------------------------------------------------
+003300 4000-PLAY-ROUND.
+003310     IF WS-CKPT-FOUND
+003320         MOVE "N" TO WS-CKPT-FOUND-SW
+003330     ELSE
+003340         PERFORM 2000-PICK-TARGET THRU 2000-EXIT
+003350         MOVE WS-MAX-ATTEMPTS TO WS-ATTEMPTS-REMAINING
+003360         MOVE 0 TO WS-ATTEMPT-NO
+003370     END-IF
+003380     SET WS-ROUND-DONE-SW TO "N"
+003390     SET WS-ROUND-WON-SW TO "N"
+003400     DISPLAY "ROUND " WS-ROUND-NO
+003410         " - GUESS A NUMBER BETWEEN " WS-LOW-BOUND
+003420         " AND " WS-HIGH-BOUND ":"
+003430     PERFORM 4100-ONE-ATTEMPT THRU 4100-EXIT
+003440         UNTIL WS-ROUND-DONE
+003450     IF WS-ROUND-WON
+003460         DISPLAY "CORRECT IN " WS-ATTEMPT-NO " ATTEMPT(S)."
+003470         PERFORM 4900-UPDATE-HISCORE THRU 4900-EXIT
+003480     ELSE
+003490         DISPLAY "OUT OF ATTEMPTS - THE NUMBER WAS "
+003500             WS-TARGET-NUM "."
+003510     END-IF
+003511     PERFORM 4250-WRITE-AUDIT THRU 4250-EXIT.
+003520 4000-EXIT.
+003530     EXIT.
+003540
+003550 4100-ONE-ATTEMPT.
+003560     DISPLAY "ATTEMPTS REMAINING: " WS-ATTEMPTS-REMAINING
+003565     PERFORM 4050-GET-GUESS THRU 4050-EXIT
+003580     ADD 1 TO WS-ATTEMPT-NO
+003590     SUBTRACT 1 FROM WS-ATTEMPTS-REMAINING
+003600     IF GUESS > WS-TARGET-NUM
+003610         DISPLAY "Your guess was too high."
+003620         MOVE "TOO HIGH" TO SES-OUTCOME
+003630     ELSE
+003640         IF GUESS < WS-TARGET-NUM
+003650             DISPLAY "Your guess was too low."
+003660             MOVE "TOO LOW" TO SES-OUTCOME
+003670         ELSE
+003680             DISPLAY "Good guess!"
+003690             MOVE "CORRECT" TO SES-OUTCOME
+003700             SET WS-ROUND-WON TO TRUE
+003710             SET WS-ROUND-DONE TO TRUE
+003720         END-IF
+003730     END-IF
+003740     IF NOT WS-ROUND-DONE AND WS-ATTEMPTS-REMAINING = 0
+003750         SET WS-ROUND-DONE TO TRUE
+003760     END-IF
+003770     IF WS-LOGGING-ON
+003780         PERFORM 4200-WRITE-SESSION-RECORD THRU 4200-EXIT
+003790     END-IF
+003800     IF WS-TOURN-MODE
+003810         PERFORM 4300-WRITE-CHECKPOINT THRU 4300-EXIT
+003820     END-IF.
+003830 4100-EXIT.
+003840     EXIT.
+003850
+003860*----------------------------------------------------
+003870*4200-WRITE-SESSION-RECORD.
+003880*WRITES ONE GUESSSES RECORD FOR THE ATTEMPT JUST
+003890*MADE.
+003900*----------------------------------------------------
+003910 4200-WRITE-SESSION-RECORD.
+003920     MOVE SPACES TO GUESSSES-RECORD
+003930     MOVE WS-PLAYER-ID TO SES-PLAYER-ID
+003940     MOVE SPACE TO SES-FILL-1
+003950     MOVE WS-ROUND-NO TO SES-ROUND-NO
+003960     MOVE SPACE TO SES-FILL-2
+003970     MOVE WS-ATTEMPT-NO TO SES-ATTEMPT-NO
+003980     MOVE SPACE TO SES-FILL-3
+003990     MOVE GUESS TO SES-GUESS
+004000     MOVE SPACE TO SES-FILL-4
+004010     MOVE SPACE TO SES-FILL-5
+004020     MOVE WS-RUN-DATE TO SES-RUN-DATE
+004030     MOVE SPACE TO SES-FILL-6
+004040     MOVE WS-RUN-TIME TO SES-RUN-TIME
+004050     WRITE GUESSSES-RECORD.
+004060 4200-EXIT.
+004070     EXIT.
+004080
+004081*----------------------------------------------------
+004082*4250-WRITE-AUDIT.
+004083*WRITES ONE COMMON AUDIT-LOG-RECORD FOR THE ROUND JUST
+004084*COMPLETED (SHARED LAYOUT WITH CALCULATOR, PALINDROME
+004085*AND 99BOTTLES).  THE PER-GUESS DETAIL STAYS IN
+004086*GUESSSES; THIS IS THE COARSER, CROSS-PROGRAM ENTRY.
+004087*----------------------------------------------------
+004088 4250-WRITE-AUDIT.
+004089     MOVE "GUESS-A-" TO AUDIT-PROGRAM-NAME
+004090     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+004091     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+004092     MOVE WS-PLAYER-ID TO AUDIT-OPERATOR-ID
+004093     MOVE SPACES TO WS-AUDIT-INPUT
+004094     STRING "ROUND " WS-ROUND-NO " ATTEMPTS " WS-ATTEMPT-NO
+004095         DELIMITED BY SIZE INTO WS-AUDIT-INPUT
+004096     MOVE WS-AUDIT-INPUT TO AUDIT-INPUT-VALUES
+004097     IF WS-ROUND-WON
+004098         MOVE "WON" TO WS-AUDIT-OUTCOME
+004099     ELSE
+004100         MOVE "LOST" TO WS-AUDIT-OUTCOME
+004101     END-IF
+004102     MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+004103     WRITE AUDIT-LOG-RECORD.
+004104 4250-EXIT.
+004105     EXIT.
+004106
+004107*----------------------------------------------------
+004108*4300-WRITE-CHECKPOINT.
+004110*OVERWRITES GUESSCKPT WITH THE CURRENT ROUND, PLAYER
+004120*AND ATTEMPTS REMAINING SO A CANCELLED TOURNAMENT
+004130*SESSION CAN RESUME FROM THE LAST COMPLETED GUESS.
+004140*----------------------------------------------------
+004150 4300-WRITE-CHECKPOINT.
+004160     OPEN OUTPUT GUESSCKPT-FILE
+004170     MOVE SPACES TO GUESSCKPT-RECORD
+004180     MOVE WS-ROUND-NO TO CKPT-ROUND-NO
+004190     MOVE SPACE TO CKPT-FILL-1
+004200     MOVE WS-PLAYER-ID TO CKPT-PLAYER-ID
+004210     MOVE SPACE TO CKPT-FILL-2
+004220     MOVE WS-TARGET-NUM TO CKPT-TARGET-NUM
+004230     MOVE SPACE TO CKPT-FILL-3
+004240     MOVE WS-ATTEMPTS-REMAINING TO CKPT-ATTEMPTS-REM
+004250     MOVE SPACE TO CKPT-FILL-4
+004260     MOVE WS-LOW-BOUND TO CKPT-LOW-BOUND
+004270     MOVE SPACE TO CKPT-FILL-5
+004280     MOVE WS-HIGH-BOUND TO CKPT-HIGH-BOUND
+004281     MOVE SPACE TO CKPT-FILL-6
+004282     MOVE WS-ATTEMPT-NO TO CKPT-ATTEMPTS-USED
+004290     WRITE GUESSCKPT-RECORD
+004300     CLOSE GUESSCKPT-FILE.
+004310 4300-EXIT.
+004320     EXIT.
+004330
+004331*----------------------------------------------------
+004332*4050-GET-GUESS.
+004333*ACCEPTS ONE GUESS FROM THE OPERATOR AND RE-PROMPTS
+004334*UNTIL IT PASSES THE EDIT CHECK, SO A MISTYPED,
+004335*NON-NUMERIC ENTRY IS REJECTED AND LOGGED INSTEAD OF
+004336*ABENDING OR SILENTLY MISCOMPARING AGAINST THE TARGET.
+004337*----------------------------------------------------
+004338 4050-GET-GUESS.
+004339     SET WS-EDIT-INVALID TO TRUE
+004340     PERFORM 4060-ACCEPT-ONE-GUESS THRU 4060-EXIT
+004341         UNTIL WS-EDIT-VALID.
+004342 4050-EXIT.
+004343     EXIT.
+004344
+004345*----------------------------------------------------
+004346*4060-ACCEPT-ONE-GUESS.
+004347*ONE ACCEPT-AND-EDIT PASS, CALLED BY 4050-GET-GUESS
+004348*UNTIL A VALID GUESS COMES IN.
+004349*----------------------------------------------------
+004350 4060-ACCEPT-ONE-GUESS.
+004351     ACCEPT WS-GUESS-INPUT
+004344     MOVE ZERO TO WS-GUESS-LEN
+004345     INSPECT FUNCTION REVERSE(WS-GUESS-INPUT)
+004346         TALLYING WS-GUESS-LEN FOR LEADING SPACES
+004347     COMPUTE WS-GUESS-LEN =
+004348         FUNCTION LENGTH(WS-GUESS-INPUT) - WS-GUESS-LEN
+004352     MOVE "GUESS   " TO EC-FIELD-NAME
+004353     MOVE SPACES TO EC-FIELD-VALUE
+004354     MOVE WS-GUESS-INPUT TO EC-FIELD-VALUE
+004355     MOVE WS-GUESS-LEN TO EC-FIELD-LEN
+004356     SET EC-TYPE-NUMERIC TO TRUE
+004357     CALL "EDITCHK" USING EDITCHK-RECORD
+004358     IF EC-FIELD-INVALID
+004359         SET WS-EDIT-INVALID TO TRUE
+004360         DISPLAY "INVALID GUESS - ENTER A NUMBER."
+004361         PERFORM 4270-WRITE-REJECT THRU 4270-EXIT
+004362     ELSE
+004363         SET WS-EDIT-VALID TO TRUE
+004364         MOVE WS-GUESS-INPUT TO GUESS
+004365     END-IF.
+004366 4060-EXIT.
+004367     EXIT.
+004367
+004368*----------------------------------------------------
+004369*4270-WRITE-REJECT.
+004370*WRITES ONE COMMON REJECT-LOG-RECORD FOR A GUESS THAT
+004371*FAILED ITS EDIT CHECK, SHARED LAYOUT WITH CALCULATOR,
+004372*PALINDROME AND 99BOTTLES.
+004373*----------------------------------------------------
+004374 4270-WRITE-REJECT.
+004375     MOVE "GUESS-A-" TO REJ-PROGRAM-NAME
+004376     MOVE WS-RUN-DATE TO REJ-RUN-DATE
+004377     MOVE WS-RUN-TIME TO REJ-RUN-TIME
+004378     MOVE EC-FIELD-NAME TO REJ-FIELD-NAME
+004379     MOVE EC-FIELD-VALUE TO REJ-FIELD-VALUE
+004380     MOVE EC-REASON-CODE TO REJ-REASON-CODE
+004381     MOVE EC-REASON-TEXT TO REJ-REASON-TEXT
+004382     WRITE REJECT-LOG-RECORD.
+004383 4270-EXIT.
+004384     EXIT.
+004385
+004390*----------------------------------------------------
+004391*4900-UPDATE-HISCORE.
+004360*UPDATES THE IN-STORAGE HIGH-SCORE TABLE FOR THE
+004370*CURRENT PLAYER IF THIS ROUND'S ATTEMPT COUNT IS A
+004380*NEW BEST, THEN REWRITES GUESSHI IN FULL.
+004390*----------------------------------------------------
+004400 4900-UPDATE-HISCORE.
+004410     SET WS-HI-FOUND-SW TO "N"
+004420     SET HS-IDX TO 1
+004430     PERFORM 4910-CHECK-ONE-ENTRY THRU 4910-EXIT
+004440         VARYING HS-IDX FROM 1 BY 1
+004450         UNTIL HS-IDX > WS-HISCORE-COUNT
+004460     IF NOT WS-HI-FOUND
+004470         IF WS-HISCORE-COUNT < 50
+004480             ADD 1 TO WS-HISCORE-COUNT
+004490             MOVE WS-PLAYER-ID
+004500                 TO WS-HS-PLAYER-ID(WS-HISCORE-COUNT)
+004510             MOVE WS-ATTEMPT-NO
+004520                 TO WS-HS-BEST(WS-HISCORE-COUNT)
+004530         END-IF
+004540     END-IF
+004550     PERFORM 4950-REWRITE-HISCORE-FILE THRU 4950-EXIT.
+004560 4900-EXIT.
+004570     EXIT.
+004580
+004590 4910-CHECK-ONE-ENTRY.
+004600     IF WS-HS-PLAYER-ID(HS-IDX) = WS-PLAYER-ID
+004610         SET WS-HI-FOUND TO TRUE
+004620         IF WS-ATTEMPT-NO < WS-HS-BEST(HS-IDX)
+004630             MOVE WS-ATTEMPT-NO TO WS-HS-BEST(HS-IDX)
+004640         END-IF
+004650     END-IF.
+004660 4910-EXIT.
+004670     EXIT.
+004680
+004690 4950-REWRITE-HISCORE-FILE.
+004700     OPEN OUTPUT GUESSHI-FILE
+004710     PERFORM 4960-WRITE-ONE-ENTRY THRU 4960-EXIT
+004720         VARYING HS-IDX FROM 1 BY 1
+004730         UNTIL HS-IDX > WS-HISCORE-COUNT
+004740     CLOSE GUESSHI-FILE.
+004750 4950-EXIT.
+004760     EXIT.
+004770
+004780 4960-WRITE-ONE-ENTRY.
+004790     MOVE SPACES TO GUESSHI-RECORD
+004800     MOVE WS-HS-PLAYER-ID(HS-IDX) TO HI-PLAYER-ID
+004810     MOVE SPACE TO HI-FILL-1
+004820     MOVE WS-HS-BEST(HS-IDX) TO HI-BEST-ATTEMPTS
+004830     WRITE GUESSHI-RECORD.
+004840 4960-EXIT.
+004850     EXIT.
+004860
+004870*----------------------------------------------------
+004880*5000-SESSION-ROUND.
+004890*PLAYS ONE LOGGED, ATTEMPT-LIMITED CERTIFICATION
+004900*ROUND FOR A SINGLE TRAINEE.
+004910*----------------------------------------------------
+004920 5000-SESSION-ROUND.
+004930     MOVE 1 TO WS-ROUND-NO
+004940     PERFORM 4000-PLAY-ROUND THRU 4000-EXIT.
+004950 5000-EXIT.
+004960     EXIT.
+004970
+004980*----------------------------------------------------
+004990*6000-TOURNAMENT.
+005000*PLAYS A MULTI-ROUND CONTEST, RESUMING FROM
+005010*GUESSCKPT WHEN ONE IS FOUND INSTEAD OF STARTING THE
+005020*WHOLE CONTEST OVER.  THE CHECKPOINT IS CLEARED ONCE
+005030*ALL ROUNDS HAVE COMPLETED.
+005040*----------------------------------------------------
+005050 6000-TOURNAMENT.
+005060     MOVE 1 TO WS-ROUND-NO
+005070     PERFORM 6100-CHECK-CHECKPOINT THRU 6100-EXIT
+005080     PERFORM 4000-PLAY-ROUND THRU 4000-EXIT
+005090         VARYING WS-ROUND-NO FROM WS-ROUND-NO BY 1
+005100         UNTIL WS-ROUND-NO > WS-ROUND-COUNT
+005110     OPEN OUTPUT GUESSCKPT-FILE
+005120     CLOSE GUESSCKPT-FILE.
+005130 6000-EXIT.
+005140     EXIT.
+005150
+005160*----------------------------------------------------
+005170*6100-CHECK-CHECKPOINT.
+005180*LOOKS FOR A GUESSCKPT RECORD FROM A PREVIOUSLY
+005190*CANCELLED TOURNAMENT SESSION.  WHEN ONE IS FOUND,
+005200*PLAY RESUMES FROM THAT EXACT ROUND, PLAYER, TARGET
+005210*NUMBER AND ATTEMPTS REMAINING.
+005220*----------------------------------------------------
+005230 6100-CHECK-CHECKPOINT.
+005240     OPEN INPUT GUESSCKPT-FILE
+005250     IF WS-GUESSCKPT-OK
+005260         READ GUESSCKPT-FILE
+005270             NOT AT END
+005280                 SET WS-CKPT-FOUND TO TRUE
+005290                 MOVE CKPT-ROUND-NO TO WS-ROUND-NO
+005300                 MOVE CKPT-PLAYER-ID TO WS-PLAYER-ID
+005310                 MOVE CKPT-TARGET-NUM TO WS-TARGET-NUM
+005320                 MOVE CKPT-ATTEMPTS-REM
+005330                     TO WS-ATTEMPTS-REMAINING
+005340                 MOVE CKPT-LOW-BOUND TO WS-LOW-BOUND
+005350                 MOVE CKPT-HIGH-BOUND TO WS-HIGH-BOUND
+005355                 MOVE CKPT-ATTEMPTS-USED TO WS-ATTEMPT-NO
+005360         END-READ
+005370         CLOSE GUESSCKPT-FILE
+005380     END-IF.
+005390 6100-EXIT.
+005400     EXIT.
